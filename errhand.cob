@@ -0,0 +1,85 @@
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  ERRHAND                                     *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2024-04-18.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Rutina comun de manejo de errores.  Cualquier programa    *
+000090*  que tope con un FILE STATUS fuera de lo esperado u otra    *
+000100*  condicion inesperada llena ERRHAND-PARM (copy/ERRPARM.cpy) *
+000110*  y hace CALL "ERRHAND" para mostrar el mismo tipo de        *
+000120*  mensaje y dejar el mismo renglon en la bitacora de         *
+000130*  errores ERRLOG, sin importar cual programa fallo.           *
+000140*----------------------------------------------------------*
+000150*  MODIFICATIONS.
+000160*  2024-04-18 JFV  Creacion inicial.
+000170*----------------------------------------------------------*
+000180 IDENTIFICATION DIVISION.
+000190 PROGRAM-ID. ERRHAND.
+000200 AUTHOR. J. FIGUEROA VEGA.
+000210 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000220 DATE-WRITTEN. 2024-04-18.
+000230 DATE-COMPILED.
+000240 
+000250 ENVIRONMENT DIVISION.
+000260 INPUT-OUTPUT SECTION.
+000270 FILE-CONTROL.
+000280     SELECT ERROR-FILE ASSIGN TO "ERRLOG"
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS WS-ERR-STATUS.
+000310 
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  ERROR-FILE.
+000350 01  ERROR-REC.
+000360     05  ERR-FECHA                 PIC 9(08).
+000370     05  FILLER                   PIC X(01) VALUE SPACE.
+000380     05  ERR-HORA                  PIC 9(06).
+000390     05  FILLER                   PIC X(01) VALUE SPACE.
+000400     05  ERR-PROGRAMA              PIC X(08).
+000410     05  FILLER                   PIC X(01) VALUE SPACE.
+000420     05  ERR-PARRAFO               PIC X(20).
+000430     05  FILLER                   PIC X(01) VALUE SPACE.
+000440     05  ERR-FILE-STATUS           PIC X(02).
+000450     05  FILLER                   PIC X(01) VALUE SPACE.
+000460     05  ERR-SEVERIDAD             PIC X(01).
+000470     05  FILLER                   PIC X(01) VALUE SPACE.
+000480     05  ERR-MENSAJE               PIC X(60).
+000490 
+000500 WORKING-STORAGE SECTION.
+000510 01  WS-ERR-STATUS                 PIC X(02).
+000520     88  WS-ERR-OK                         VALUE "00".
+000530 
+000540 LINKAGE SECTION.
+000550 COPY ERRPARM.
+000560 
+000570 PROCEDURE DIVISION USING ERRHAND-PARM.
+000580 0000-MAINLINE.
+000590     PERFORM 1000-REGISTRAR-ERROR THRU 1000-EXIT.
+000600     GOBACK.
+000610 
+000620*----------------------------------------------------------*
+000630*  1000-REGISTRAR-ERROR - Escribe la bitacora ERRLOG y        *
+000640*  muestra el mensaje en pantalla.                            *
+000650*----------------------------------------------------------*
+000660 1000-REGISTRAR-ERROR.
+000670     OPEN EXTEND ERROR-FILE.
+000680     IF NOT WS-ERR-OK
+000690         OPEN OUTPUT ERROR-FILE
+000700     END-IF.
+000710     IF WS-ERR-OK
+000720         ACCEPT ERR-FECHA FROM DATE YYYYMMDD
+000730         ACCEPT ERR-HORA FROM TIME
+000740         MOVE ERRHAND-PROGRAMA     TO ERR-PROGRAMA
+000750         MOVE ERRHAND-PARRAFO      TO ERR-PARRAFO
+000760         MOVE ERRHAND-FILE-STATUS  TO ERR-FILE-STATUS
+000770         MOVE ERRHAND-SEVERIDAD    TO ERR-SEVERIDAD
+000780         MOVE ERRHAND-MENSAJE      TO ERR-MENSAJE
+000790         WRITE ERROR-REC
+000800         CLOSE ERROR-FILE
+000810     END-IF.
+000820     DISPLAY "***ERRHAND*** " ERRHAND-PROGRAMA "/" ERRHAND-PARRAFO
+000830         ": " ERRHAND-MENSAJE " (STATUS=" ERRHAND-FILE-STATUS ")".
+000840 1000-EXIT.
+000850     EXIT.
