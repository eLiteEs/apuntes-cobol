@@ -0,0 +1,21 @@
+000010*----------------------------------------------------------*
+000020*  EDADPARM.CPY                                              *
+000030*  Bloque de parametros de la rutina comun de clasificacion  *
+000040*  de edad (ver programa EDADCHK).  Se copia tanto en la     *
+000050*  LINKAGE SECTION de EDADCHK como en el WORKING-STORAGE     *
+000060*  de cada programa que lo invoca con CALL.                  *
+000070*----------------------------------------------------------*
+000080*  MODIFICATIONS.
+000090*  2024-07-08 JFV  Creacion inicial.
+000100*----------------------------------------------------------*
+000110 01  EDADCHK-PARM.
+000120     05  EDADCHK-EDAD                PIC 9(03).
+000130     05  EDADCHK-CATEGORIA           PIC X(01).
+000140         88  EDADCHK-MENOR                   VALUE "M".
+000150         88  EDADCHK-ADULTO                   VALUE "A".
+000160         88  EDADCHK-SENIOR                   VALUE "S".
+000170     05  EDADCHK-DESCRIPCION         PIC X(20).
+000180     05  EDADCHK-SERVICIO            PIC X(01).
+000190         88  EDADCHK-SERV-INFANTIL           VALUE "I".
+000200         88  EDADCHK-SERV-REGULAR            VALUE "R".
+000210         88  EDADCHK-SERV-PREFERENTE         VALUE "P".
