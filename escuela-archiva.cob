@@ -0,0 +1,179 @@
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  ESCARCH                                     *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2024-06-03.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Proceso de fin de anio: recorre el archivo maestro        *
+000090*  ESTUDIDX, copia a ESCHIST los estudiantes marcados como   *
+000100*  inactivos y los elimina del maestro, dejando este ultimo  *
+000110*  solo con los estudiantes activos para el siguiente ciclo. *
+000120*----------------------------------------------------------*
+000130*  MODIFICATIONS.
+000140*  2024-06-03 JFV  Creacion inicial.
+000150*----------------------------------------------------------*
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. ESCARCH.
+000180 AUTHOR. J. FIGUEROA VEGA.
+000190 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000200 DATE-WRITTEN. 2024-06-03.
+000210 DATE-COMPILED.
+000220
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT ESTUDIANTE-FILE ASSIGN TO "ESTUDIDX"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS DYNAMIC
+000290         RECORD KEY IS ESTUDIANTE-IDEN
+000300         FILE STATUS IS WS-STU-STATUS.
+000310
+000320     SELECT HISTORICO-FILE ASSIGN TO "ESCHIST"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-HIS-STATUS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  ESTUDIANTE-FILE.
+000390     COPY ESTUD.
+000400
+000410 FD  HISTORICO-FILE.
+000420     COPY ESTUD REPLACING ESTUDIANTE-REC BY HISTORICO-REC.
+000430
+000440 WORKING-STORAGE SECTION.
+000450 01  WS-STU-STATUS               PIC X(02).
+000460     88  WS-STU-OK                        VALUE "00".
+000470     88  WS-STU-FIN-ARCHIVO                VALUE "10".
+000480
+000490 01  WS-HIS-STATUS                PIC X(02).
+000500     88  WS-HIS-OK                        VALUE "00".
+000510
+000520 01  WS-CONTADORES.
+000530     05  WS-TOTAL-LEIDOS          PIC 9(07) COMP VALUE ZERO.
+000540     05  WS-TOTAL-ARCHIVADOS      PIC 9(07) COMP VALUE ZERO.
+000550     05  WS-TOTAL-A-BORRAR        PIC 9(07) COMP VALUE ZERO.
+000560
+000570 01  WS-CLAVES-A-BORRAR.
+000580     05  WS-TABLA-CLAVES          PIC X(05)
+000590             OCCURS 1 TO 9999 TIMES
+000600             DEPENDING ON WS-TOTAL-A-BORRAR
+000610             INDEXED BY WS-IDX-BORRAR.
+000620
+000625 COPY ERRPARM.
+000626
+000630 PROCEDURE DIVISION.
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000660     PERFORM 2000-ARCHIVAR-INACTIVOS THRU 2000-EXIT
+000670         UNTIL WS-STU-FIN-ARCHIVO.
+000680     PERFORM 3000-PURGAR-MAESTRO THRU 3000-EXIT.
+000690     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000700     STOP RUN.
+000710
+000720*----------------------------------------------------------*
+000730*  1000-INICIALIZAR - Abre el maestro y el historico          *
+000740*----------------------------------------------------------*
+000750 1000-INICIALIZAR.
+000760     OPEN I-O ESTUDIANTE-FILE.
+000770     IF NOT WS-STU-OK
+000775         MOVE "ESCARCH"        TO ERRHAND-PROGRAMA
+000776         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+000777         MOVE WS-STU-STATUS    TO ERRHAND-FILE-STATUS
+000778         SET ERRHAND-FATAL TO TRUE
+000779         MOVE "ERROR AL ABRIR ESTUDIDX" TO ERRHAND-MENSAJE
+000780         CALL "ERRHAND" USING ERRHAND-PARM
+000790         STOP RUN
+000800     END-IF.
+000810
+000820     OPEN EXTEND HISTORICO-FILE.
+000830     IF NOT WS-HIS-OK
+000840         OPEN OUTPUT HISTORICO-FILE
+000850     END-IF.
+000860     IF NOT WS-HIS-OK
+000865         MOVE "ESCARCH"        TO ERRHAND-PROGRAMA
+000866         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+000867         MOVE WS-HIS-STATUS    TO ERRHAND-FILE-STATUS
+000868         SET ERRHAND-FATAL TO TRUE
+000869         MOVE "ERROR AL ABRIR ESCHIST" TO ERRHAND-MENSAJE
+000870         CALL "ERRHAND" USING ERRHAND-PARM
+000880         STOP RUN
+000890     END-IF.
+000900 1000-EXIT.
+000910     EXIT.
+000920
+000930*----------------------------------------------------------*
+000940*  2000-ARCHIVAR-INACTIVOS - Recorre el maestro; los          *
+000950*  estudiantes inactivos se copian a ESCHIST y su clave se    *
+000960*  guarda para borrarlos del maestro en una segunda pasada.  *
+000970*  (No se borra durante la lectura secuencial para no alterar*
+000980*  el recorrido del archivo indexado.)                        *
+000990*----------------------------------------------------------*
+001000 2000-ARCHIVAR-INACTIVOS.
+001010     READ ESTUDIANTE-FILE NEXT RECORD
+001020         AT END
+001030             SET WS-STU-FIN-ARCHIVO TO TRUE
+001040         NOT AT END
+001050             ADD 1 TO WS-TOTAL-LEIDOS
+001060             IF ESTUDIANTE-INACTIVO OF ESTUDIANTE-REC
+001070                 MOVE CORRESPONDING ESTUDIANTE-REC
+001075                     TO HISTORICO-REC
+001080                 WRITE HISTORICO-REC
+001082                 IF WS-HIS-OK
+001090                     ADD 1 TO WS-TOTAL-ARCHIVADOS
+001100                     ADD 1 TO WS-TOTAL-A-BORRAR
+001110                     SET WS-IDX-BORRAR TO WS-TOTAL-A-BORRAR
+001120                     MOVE ESTUDIANTE-IDEN OF ESTUDIANTE-REC
+001130                         TO WS-TABLA-CLAVES (WS-IDX-BORRAR)
+001132                 ELSE
+001134                     DISPLAY "ERROR AL ARCHIVAR "
+001136                         ESTUDIANTE-IDEN OF ESTUDIANTE-REC
+001138                         " STATUS=" WS-HIS-STATUS
+001139                     DISPLAY "Se conserva, no se borra"
+001140                 END-IF
+001142             END-IF
+001150     END-READ.
+001160 2000-EXIT.
+001170     EXIT.
+001180
+001190*----------------------------------------------------------*
+001200*  3000-PURGAR-MAESTRO - Borra del maestro, por clave, cada   *
+001210*  estudiante ya copiado al historico.                        *
+001220*----------------------------------------------------------*
+001230 3000-PURGAR-MAESTRO.
+001240     PERFORM 3100-BORRAR-UNO THRU 3100-EXIT
+001250         VARYING WS-IDX-BORRAR FROM 1 BY 1
+001260         UNTIL WS-IDX-BORRAR > WS-TOTAL-A-BORRAR.
+001270 3000-EXIT.
+001280     EXIT.
+001290
+001300 3100-BORRAR-UNO.
+001310     MOVE WS-TABLA-CLAVES (WS-IDX-BORRAR)
+001315         TO ESTUDIANTE-IDEN OF ESTUDIANTE-REC.
+001320     READ ESTUDIANTE-FILE
+001330         INVALID KEY
+001340             DISPLAY "NO SE ENCONTRO PARA BORRAR: "
+001345                 ESTUDIANTE-IDEN OF ESTUDIANTE-REC
+001350         NOT INVALID KEY
+001360             DELETE ESTUDIANTE-FILE
+001370                 INVALID KEY
+001380                     DISPLAY "ERROR AL BORRAR: "
+001385                         ESTUDIANTE-IDEN OF ESTUDIANTE-REC
+001390             END-DELETE
+001400     END-READ.
+001410 3100-EXIT.
+001420     EXIT.
+001430
+001440*----------------------------------------------------------*
+001450*  9000-FINALIZAR - Cierra archivos e imprime el resumen      *
+001460*----------------------------------------------------------*
+001470 9000-FINALIZAR.
+001480     CLOSE ESTUDIANTE-FILE.
+001490     CLOSE HISTORICO-FILE.
+001500
+001510     DISPLAY " ".
+001520     DISPLAY "---- RESUMEN DE ARCHIVO DE FIN DE ANIO ----".
+001530     DISPLAY "ESTUDIANTES LEIDOS    : " WS-TOTAL-LEIDOS.
+001540     DISPLAY "ESTUDIANTES ARCHIVADOS: " WS-TOTAL-ARCHIVADOS.
+001550 9000-EXIT.
+001560     EXIT.
