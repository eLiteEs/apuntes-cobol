@@ -1,10 +1,67 @@
-       identification division.
-       program-id. VARIABLES.
-
-       data division.
-       working-storage section.
-       01 NOMBRE pic A(20) value "Blas".
-
-       procedure division.
-           display "Hola, " NOMBRE.
-           stop run.
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  VARIABLES                                   *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2021-06-15.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Banner de bienvenida.  El nombre mostrado se toma del      *
+000090*  archivo de parametros NOMPARM (un registro con el nombre  *
+000100*  del ambiente/tienda) para que el mismo programa sirva a   *
+000110*  cualquier ambiente sin tener que recompilarlo; si el       *
+000120*  archivo no existe o viene en blanco se usa "Blas" por      *
+000130*  omision.                                                   *
+000140*----------------------------------------------------------*
+000150*  MODIFICATIONS.
+000160*  2021-06-15 JFV  Version original (NOMBRE fijo en "Blas").
+000170*  2024-07-22 JFV  NOMBRE tomado del archivo de parametros
+000180*                  NOMPARM en vez de un VALUE fijo.
+000190*----------------------------------------------------------*
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. VARIABLES.
+000220 AUTHOR. J. FIGUEROA VEGA.
+000230 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000240 DATE-WRITTEN. 2021-06-15.
+000250 DATE-COMPILED.
+000260 
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT PARAMETRO-FILE ASSIGN TO "NOMPARM"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-PARM-STATUS.
+000330 
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  PARAMETRO-FILE.
+000370 01  PARM-REC                      PIC X(20).
+000380 
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-PARM-STATUS                PIC X(02).
+000410     88  WS-PARM-OK                        VALUE "00".
+000420 
+000430 01  NOMBRE                        PIC A(20) VALUE "Blas".
+000440 
+000450 PROCEDURE DIVISION.
+000460 0000-MAINLINE.
+000470     PERFORM 1000-LEER-PARAMETRO THRU 1000-EXIT.
+000480     DISPLAY "Hola, " NOMBRE.
+000490     STOP RUN.
+000500 
+000510*----------------------------------------------------------*
+000520*  1000-LEER-PARAMETRO - Si existe NOMPARM y trae un nombre  *
+000530*  no en blanco, reemplaza el valor por omision "Blas".       *
+000540*----------------------------------------------------------*
+000550 1000-LEER-PARAMETRO.
+000560     OPEN INPUT PARAMETRO-FILE.
+000570     IF WS-PARM-OK
+000580         READ PARAMETRO-FILE
+000590             NOT AT END
+000600                 IF PARM-REC NOT = SPACES
+000610                     MOVE PARM-REC TO NOMBRE
+000620                 END-IF
+000630         END-READ
+000640         CLOSE PARAMETRO-FILE
+000650     END-IF.
+000660 1000-EXIT.
+000670     EXIT.
