@@ -1,35 +1,259 @@
-       identification division.
-       program-id. ESCUELA.
-
-       data division.
-       working-storage section.
-       01 ESTUDIANTE.
-           05 IDEN pic A(5).
-           05 NOMBRE pic A(30).
-           05 EDAD pic 9(2).
-           05 PROMEDIO pic 9(2)V9(2).
-       
-       procedure division.
-           perform REGISTRAR-ESTUDIANTE.
-           perform MOSTRAR-ESTUDIANTE
-           stop run.
-       
-       REGISTRAR-ESTUDIANTE.
-           display "ID:".
-           accept IDEN.
-           display "Nombre:".
-           accept NOMBRE.
-           display "Edad:".
-           accept EDAD.
-           display "Promedio:".
-           accept PROMEDIO.
-           display "Estudiante registrado".
-       
-       MOSTRAR-ESTUDIANTE.
-           display "------------".
-           display "Datos del estudiante:".
-           display "ID: " IDEN.
-           display "Nombre: " NOMBRE.
-           display "Edad: " EDAD.
-           display "Promedio: " PROMEDIO.
-           display "------------".
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  ESCUELA                                     *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2021-09-02.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Alta y consulta de estudiantes.  Mantiene el archivo      *
+000090*  maestro indexado ESTUDIDX (clave IDEN) y un registro de   *
+000100*  auditoria de cada alta en ESCAUDIT.                       *
+000110*----------------------------------------------------------*
+000120*  MODIFICATIONS.
+000130*  2021-09-02 JFV  Version original (solo en memoria).
+000140*  2024-01-10 JFV  Persistencia en archivo indexado ESTUDIDX.
+000150*  2024-01-18 JFV  Validacion de rangos de EDAD y PROMEDIO.
+000160*  2024-01-25 JFV  Rastro de auditoria de altas (ESCAUDIT).
+000170*  2024-02-08 JFV  Campos CURSO/FEC-INSCRIPCION/ESTADO y menu.
+000180*----------------------------------------------------------*
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ESCUELA.
+000210 AUTHOR. J. FIGUEROA VEGA.
+000220 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000230 DATE-WRITTEN. 2021-09-02.
+000240 DATE-COMPILED.
+000250
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT ESTUDIANTE-FILE ASSIGN TO "ESTUDIDX"
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS ESTUDIANTE-IDEN
+000330         FILE STATUS IS WS-STU-STATUS.
+000340
+000350     SELECT AUDIT-FILE ASSIGN TO "ESCAUDIT"
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-AUD-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  ESTUDIANTE-FILE.
+000420     COPY ESTUD.
+000430
+000440 FD  AUDIT-FILE.
+000441     COPY AUDREC.
+000530
+000540 WORKING-STORAGE SECTION.
+000550 COPY ESTUD REPLACING ESTUDIANTE-REC BY WS-ESTUDIANTE-REC.
+000560
+000570 01  WS-STU-STATUS               PIC X(02).
+000580     88  WS-STU-OK                        VALUE "00".
+000590     88  WS-STU-FIN-ARCHIVO               VALUE "10".
+000600     88  WS-STU-NO-ENCONTRADO              VALUE "23".
+000610     88  WS-STU-DUPLICADO                  VALUE "22".
+000620
+000630 01  WS-AUD-STATUS                PIC X(02).
+000640     88  WS-AUD-OK                        VALUE "00".
+000650
+000660 01  WS-SWITCHES.
+000670     05  WS-OPCION                PIC 9(01) VALUE ZERO.
+000680     05  WS-EDAD-VALIDA           PIC X(01) VALUE "N".
+000690         88  EDAD-ES-VALIDA               VALUE "S".
+000700     05  WS-PROMEDIO-VALIDO       PIC X(01) VALUE "N".
+000710         88  PROMEDIO-ES-VALIDO          VALUE "S".
+000720     05  WS-FIN-MENU              PIC X(01) VALUE "N".
+000730         88  FIN-DE-MENU                  VALUE "S".
+000740
+000750 01  WS-OPERADOR                  PIC X(20).
+000760
+000770 01  WS-ENTRADA-OPCION            PIC X(01).
+000780
+000790 COPY ERRPARM.
+000800
+000810 PROCEDURE DIVISION.
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000840     PERFORM 2000-PROCESAR-MENU THRU 2000-EXIT
+000850         UNTIL FIN-DE-MENU.
+000860     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000870     GOBACK.
+000880
+000890*----------------------------------------------------------*
+000900*  1000-INICIALIZAR   -  Abre archivos e identifica operador *
+000910*----------------------------------------------------------*
+000920 1000-INICIALIZAR.
+000930     OPEN I-O ESTUDIANTE-FILE.
+000940     IF NOT WS-STU-OK
+000950         IF WS-STU-STATUS = "35"
+000960             OPEN OUTPUT ESTUDIANTE-FILE
+000970             CLOSE ESTUDIANTE-FILE
+000980             OPEN I-O ESTUDIANTE-FILE
+000990         END-IF
+001000     END-IF
+001010     IF NOT WS-STU-OK
+001020         MOVE "ESCUELA"      TO ERRHAND-PROGRAMA
+001030         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+001040         MOVE WS-STU-STATUS  TO ERRHAND-FILE-STATUS
+001050         SET ERRHAND-FATAL TO TRUE
+001060         MOVE "ERROR AL ABRIR ESTUDIDX" TO ERRHAND-MENSAJE
+001070         CALL "ERRHAND" USING ERRHAND-PARM
+001080         STOP RUN
+001090     END-IF.
+001100
+001110     OPEN EXTEND AUDIT-FILE.
+001120     IF NOT WS-AUD-OK
+001130         OPEN OUTPUT AUDIT-FILE
+001140     END-IF.
+001150
+001160     DISPLAY "Operador:".
+001170     ACCEPT WS-OPERADOR.
+001180 1000-EXIT.
+001190     EXIT.
+001200
+001210*----------------------------------------------------------*
+001220*  2000-PROCESAR-MENU -  Menu principal de mantenimiento     *
+001230*----------------------------------------------------------*
+001240 2000-PROCESAR-MENU.
+001250     DISPLAY " ".
+001260     DISPLAY "---- ESCUELA - MENU PRINCIPAL ----".
+001270     DISPLAY "1. Registrar estudiante".
+001280     DISPLAY "2. Mostrar estudiante".
+001290     DISPLAY "9. Salir".
+001300     DISPLAY "Opcion:".
+001310     ACCEPT WS-ENTRADA-OPCION.
+001320     MOVE ZERO TO WS-OPCION.
+001330     IF WS-ENTRADA-OPCION IS NUMERIC
+001340         MOVE WS-ENTRADA-OPCION TO WS-OPCION
+001350     END-IF.
+001360
+001370     EVALUATE WS-OPCION
+001380         WHEN 1
+001390             PERFORM 3000-REGISTRAR-ESTUDIANTE THRU 3000-EXIT
+001400         WHEN 2
+001410             PERFORM 4000-MOSTRAR-ESTUDIANTE THRU 4000-EXIT
+001420         WHEN 9
+001430             SET FIN-DE-MENU TO TRUE
+001440         WHEN OTHER
+001450             DISPLAY "Opcion invalida"
+001460     END-EVALUATE.
+001470 2000-EXIT.
+001480     EXIT.
+001490
+001500*----------------------------------------------------------*
+001510*  3000-REGISTRAR-ESTUDIANTE - Alta de un estudiante         *
+001520*----------------------------------------------------------*
+001530 3000-REGISTRAR-ESTUDIANTE.
+001540     INITIALIZE WS-ESTUDIANTE-REC.
+001550     DISPLAY "ID:".
+001560     ACCEPT ESTUDIANTE-IDEN OF WS-ESTUDIANTE-REC.
+001570     DISPLAY "Nombre:".
+001580     ACCEPT ESTUDIANTE-NOMBRE OF WS-ESTUDIANTE-REC.
+001590
+001600     SET WS-EDAD-VALIDA TO "N"
+001610     PERFORM 3100-ACEPTAR-EDAD THRU 3100-EXIT
+001620         UNTIL EDAD-ES-VALIDA.
+001630
+001640     SET WS-PROMEDIO-VALIDO TO "N"
+001650     PERFORM 3200-ACEPTAR-PROMEDIO THRU 3200-EXIT
+001660         UNTIL PROMEDIO-ES-VALIDO.
+001670
+001680     DISPLAY "Curso:".
+001690     ACCEPT ESTUDIANTE-CURSO OF WS-ESTUDIANTE-REC.
+001700
+001710     ACCEPT ESTUDIANTE-FEC-INSCRIPCION OF WS-ESTUDIANTE-REC
+001720         FROM DATE YYYYMMDD.
+001730     SET ESTUDIANTE-ACTIVO OF WS-ESTUDIANTE-REC TO TRUE.
+001740
+001750     MOVE CORRESPONDING WS-ESTUDIANTE-REC TO ESTUDIANTE-REC.
+001760     WRITE ESTUDIANTE-REC
+001770         INVALID KEY
+001780             DISPLAY "Ya existe un estudiante con ese ID"
+001790         NOT INVALID KEY
+001800             DISPLAY "Estudiante registrado"
+001810             PERFORM 3500-AUDITAR THRU 3500-EXIT
+001820     END-WRITE.
+001830 3000-EXIT.
+001840     EXIT.
+001850
+001860 3100-ACEPTAR-EDAD.
+001870     DISPLAY "Edad (5-25):".
+001880     ACCEPT ESTUDIANTE-EDAD OF WS-ESTUDIANTE-REC.
+001890     IF ESTUDIANTE-EDAD OF WS-ESTUDIANTE-REC NOT NUMERIC
+001900         DISPLAY "Edad invalida, use solo digitos"
+001910     ELSE
+001920         IF ESTUDIANTE-EDAD OF WS-ESTUDIANTE-REC >= 5 AND
+001930            ESTUDIANTE-EDAD OF WS-ESTUDIANTE-REC <= 25
+001940             SET EDAD-ES-VALIDA TO TRUE
+001950         ELSE
+001960             DISPLAY "Edad fuera de rango (5-25)"
+001970         END-IF
+001980     END-IF.
+001990 3100-EXIT.
+002000     EXIT.
+002010
+002020 3200-ACEPTAR-PROMEDIO.
+002030     DISPLAY "Promedio (0.00-10.00):".
+002040     ACCEPT ESTUDIANTE-PROMEDIO OF WS-ESTUDIANTE-REC.
+002050     IF ESTUDIANTE-PROMEDIO OF WS-ESTUDIANTE-REC NOT NUMERIC
+002060         DISPLAY "Promedio invalido, use solo digitos"
+002070     ELSE
+002080         IF ESTUDIANTE-PROMEDIO OF WS-ESTUDIANTE-REC <= 10.00
+002090             SET PROMEDIO-ES-VALIDO TO TRUE
+002100         ELSE
+002110             DISPLAY "Promedio fuera de rango (0.00-10.00)"
+002120         END-IF
+002130     END-IF.
+002140 3200-EXIT.
+002150     EXIT.
+002160
+002170*----------------------------------------------------------*
+002180*  3500-AUDITAR - Escribe una linea en el rastro de auditoria*
+002190*----------------------------------------------------------*
+002200 3500-AUDITAR.
+002210     INITIALIZE AUDIT-REC.
+002220     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+002230     ACCEPT AUD-HORA FROM TIME.
+002240     MOVE WS-OPERADOR TO AUD-OPERADOR.
+002250     MOVE ESTUDIANTE-IDEN OF WS-ESTUDIANTE-REC TO AUD-IDEN.
+002255     MOVE "ALTA"         TO AUD-OPERACION.
+002260     WRITE AUDIT-REC.
+002270 3500-EXIT.
+002280     EXIT.
+002290
+002300*----------------------------------------------------------*
+002310*  4000-MOSTRAR-ESTUDIANTE - Consulta por ID                 *
+002320*----------------------------------------------------------*
+002330 4000-MOSTRAR-ESTUDIANTE.
+002340     DISPLAY "ID a consultar:".
+002350     ACCEPT ESTUDIANTE-IDEN OF ESTUDIANTE-REC.
+002360     READ ESTUDIANTE-FILE
+002370         INVALID KEY
+002380             DISPLAY "Estudiante no encontrado"
+002390         NOT INVALID KEY
+002400             DISPLAY "------------"
+002410             DISPLAY "Datos del estudiante:"
+002420             DISPLAY "ID: " ESTUDIANTE-IDEN OF ESTUDIANTE-REC
+002430             DISPLAY "Nombre: "
+002440                 ESTUDIANTE-NOMBRE OF ESTUDIANTE-REC
+002450             DISPLAY "Edad: " ESTUDIANTE-EDAD OF ESTUDIANTE-REC
+002460             DISPLAY "Promedio: "
+002470                 ESTUDIANTE-PROMEDIO OF ESTUDIANTE-REC
+002480             DISPLAY "Curso: " ESTUDIANTE-CURSO OF ESTUDIANTE-REC
+002490             DISPLAY "Inscripcion: "
+002500                 ESTUDIANTE-FEC-INSCRIPCION OF ESTUDIANTE-REC
+002510             DISPLAY "Estado: "
+002520                 ESTUDIANTE-ESTADO OF ESTUDIANTE-REC
+002530             DISPLAY "------------"
+002540     END-READ.
+002550 4000-EXIT.
+002560     EXIT.
+002570
+002580*----------------------------------------------------------*
+002590*  9000-FINALIZAR - Cierra archivos                          *
+002600*----------------------------------------------------------*
+002610 9000-FINALIZAR.
+002620     CLOSE ESTUDIANTE-FILE.
+002630     CLOSE AUDIT-FILE.
+002640 9000-EXIT.
+002650     EXIT.
