@@ -0,0 +1,109 @@
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  MENUPRIN                                    *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2024-07-29.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Menu principal del turno: punto de entrada unico que      *
+000090*  invoca por CALL el login, la clasificacion de edad, el     *
+000100*  registro de estudiantes y la calculadora de areas, para    *
+000110*  no tener que conocer ni lanzar cada programa por separado. *
+000120*----------------------------------------------------------*
+000130*  MODIFICATIONS.
+000140*  2024-07-29 JFV  Creacion inicial.
+000150*----------------------------------------------------------*
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. MENUPRIN.
+000180 AUTHOR. J. FIGUEROA VEGA.
+000190 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000200 DATE-WRITTEN. 2024-07-29.
+000210 DATE-COMPILED.
+000220 
+000230 DATA DIVISION.
+000240 WORKING-STORAGE SECTION.
+000250 01  WS-SWITCHES.
+000260     05  WS-OPCION                 PIC 9(01) VALUE ZERO.
+000270     05  WS-ENTRADA-OPCION         PIC X(01).
+000280     05  WS-FIN-MENU               PIC X(01) VALUE "N".
+000290         88  FIN-DE-MENU                   VALUE "S".
+000300
+000301 COPY LOGPARM.
+000302
+000310 PROCEDURE DIVISION.
+000320 0000-MAINLINE.
+000330     SET LOGIN-DENEGADO TO TRUE.
+000335     PERFORM 1000-PROCESAR-MENU THRU 1000-EXIT
+000340         UNTIL FIN-DE-MENU.
+000350     STOP RUN.
+000360 
+000370*----------------------------------------------------------*
+000380*  1000-PROCESAR-MENU - Menu principal del turno              *
+000390*----------------------------------------------------------*
+000400 1000-PROCESAR-MENU.
+000410     DISPLAY " ".
+000420     DISPLAY "---- MENU PRINCIPAL - COLEGIO ----".
+000430     DISPLAY "1. Iniciar sesion (LOGIN)".
+000440     DISPLAY "2. Clasificar edad (IFELSE)".
+000450     DISPLAY "3. Registro de estudiantes (ESCUELA)".
+000460     DISPLAY "4. Calculadora de areas (AREACALC)".
+000470     DISPLAY "9. Salir".
+000480     DISPLAY "Opcion:".
+000490     ACCEPT WS-ENTRADA-OPCION.
+000500     MOVE ZERO TO WS-OPCION.
+000510     IF WS-ENTRADA-OPCION IS NUMERIC
+000520         MOVE WS-ENTRADA-OPCION TO WS-OPCION
+000530     END-IF.
+000540 
+000550     EVALUATE WS-OPCION
+000560         WHEN 1
+000570             CALL "LOGIN" USING LOGIN-PARM
+000580         WHEN 2
+000590             PERFORM 1100-EXIGIR-ACCESO THRU 1100-EXIT
+000595             IF LOGIN-CONCEDIDO
+000596                 CALL "IFELSE"
+000597             END-IF
+000600         WHEN 3
+000605             PERFORM 1100-EXIGIR-ACCESO THRU 1100-EXIT
+000606             IF LOGIN-CONCEDIDO
+000607                 PERFORM 1150-EXIGIR-ROL-ESCRITURA THRU 1150-EXIT
+000608                 IF NOT LOGIN-ROL-CONSULTA
+000609                     CALL "ESCUELA"
+000610                 END-IF
+000611             END-IF
+000620         WHEN 4
+000625             PERFORM 1100-EXIGIR-ACCESO THRU 1100-EXIT
+000626             IF LOGIN-CONCEDIDO
+000630                 CALL "AREACALC"
+000631             END-IF
+000640         WHEN 9
+000650             SET FIN-DE-MENU TO TRUE
+000660         WHEN OTHER
+000670             DISPLAY "Opcion invalida"
+000680     END-EVALUATE.
+000690 1000-EXIT.
+000700     EXIT.
+000701
+000702*----------------------------------------------------------*
+000703*  1100-EXIGIR-ACCESO - Avisa si la opcion pedida requiere    *
+000704*  haber iniciado sesion primero (opcion 1).                  *
+000705*----------------------------------------------------------*
+000706 1100-EXIGIR-ACCESO.
+000707     IF LOGIN-DENEGADO
+000708         DISPLAY "Debe iniciar sesion primero (opcion 1)"
+000709     END-IF.
+000710 1100-EXIT.
+000711     EXIT.
+000712
+000713*----------------------------------------------------------*
+000714*  1150-EXIGIR-ROL-ESCRITURA - Avisa si la opcion pedida      *
+000715*  da de alta o modifica datos y el rol de la cuenta          *
+000716*  (LOGIN-ROL, ver LOGPARM) es de solo consulta.               *
+000717*----------------------------------------------------------*
+000718 1150-EXIGIR-ROL-ESCRITURA.
+000719     IF LOGIN-ROL-CONSULTA
+000720         DISPLAY "Su rol es de solo consulta; no puede usar "
+000721             "esta opcion"
+000722     END-IF.
+000723 1150-EXIT.
+000724     EXIT.
