@@ -0,0 +1,237 @@
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  LOGCARGA                                    *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2024-03-10.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Carga nocturna que refresca LOGINUSR a partir del         *
+000090*  extracto de Recursos Humanos RHFEED: da de alta o         *
+000100*  actualiza las cuentas vigentes, y bloquea automaticamente *
+000110*  cualquier cuenta del maestro que ya no aparezca en el      *
+000120*  extracto (empleado dado de baja).                          *
+000130*----------------------------------------------------------*
+000140*  MODIFICATIONS.
+000150*  2024-03-10 JFV  Creacion inicial.
+000160*----------------------------------------------------------*
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. LOGCARGA.
+000190 AUTHOR. J. FIGUEROA VEGA.
+000200 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000210 DATE-WRITTEN. 2024-03-10.
+000220 DATE-COMPILED.
+000230 
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT RH-FILE ASSIGN TO "RHFEED"
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-RH-STATUS.
+000300 
+000310     SELECT USUARIO-FILE ASSIGN TO "LOGINUSR"
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS DYNAMIC
+000340         RECORD KEY IS USUARIO-USERNAME
+000350         FILE STATUS IS WS-USR-STATUS.
+000360 
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  RH-FILE.
+000400 01  RH-REC.
+000410     05  RH-USERNAME               PIC X(20).
+000420     05  RH-PASSWORD               PIC X(20).
+000430     05  RH-ROL                    PIC X(01).
+000440 
+000450 FD  USUARIO-FILE.
+000460     COPY USRREC.
+000470 
+000480 WORKING-STORAGE SECTION.
+000490 01  WS-RH-STATUS                 PIC X(02).
+000500     88  WS-RH-OK                         VALUE "00".
+000510     88  WS-RH-FIN-ARCHIVO                 VALUE "10".
+000520 
+000530 01  WS-USR-STATUS                PIC X(02).
+000540     88  WS-USR-OK                        VALUE "00".
+000550     88  WS-USR-NO-EXISTE                  VALUE "23".
+000560     88  WS-USR-NO-ENCONTRADO-ARCHIVO       VALUE "35".
+000570 
+000580 01  WS-CONTADORES.
+000590     05  WS-TOTAL-LEIDOS          PIC 9(05) COMP VALUE ZERO.
+000600     05  WS-TOTAL-ALTAS           PIC 9(05) COMP VALUE ZERO.
+000610     05  WS-TOTAL-ACTUALIZADOS    PIC 9(05) COMP VALUE ZERO.
+000620     05  WS-TOTAL-BLOQUEADOS      PIC 9(05) COMP VALUE ZERO.
+000630     05  WS-TOTAL-VIGENTES        PIC 9(05) COMP VALUE ZERO.
+000640 
+000650 01  WS-TABLA-VIGENTES.
+000660     05  WS-TABLA-USERNAME         PIC X(20)
+000670             OCCURS 1 TO 9999 TIMES
+000680             DEPENDING ON WS-TOTAL-VIGENTES
+000690             INDEXED BY WS-IDX-VIGENTE.
+000700 
+000710 01  WS-SWITCHES.
+000720     05  WS-ENCONTRADO             PIC X(01) VALUE "N".
+000730         88  USUARIO-VIGENTE               VALUE "S".
+000740
+000745 COPY ERRPARM.
+000746
+000750 PROCEDURE DIVISION.
+000760 0000-MAINLINE.
+000770     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000780     PERFORM 2000-CARGAR-DESDE-RH THRU 2000-EXIT
+000790         UNTIL WS-RH-FIN-ARCHIVO.
+000800     PERFORM 3000-BLOQUEAR-BAJAS THRU 3000-EXIT.
+000810     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000820     STOP RUN.
+000830 
+000840*----------------------------------------------------------*
+000850*  1000-INICIALIZAR - Abre el extracto de RH y el maestro    *
+000860*  de usuarios, creandolo si todavia no existe.               *
+000870*----------------------------------------------------------*
+000880 1000-INICIALIZAR.
+000890     OPEN INPUT RH-FILE.
+000900     IF NOT WS-RH-OK
+000905         MOVE "LOGCARGA"       TO ERRHAND-PROGRAMA
+000906         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+000907         MOVE WS-RH-STATUS     TO ERRHAND-FILE-STATUS
+000908         SET ERRHAND-FATAL TO TRUE
+000909         MOVE "ERROR AL ABRIR RHFEED" TO ERRHAND-MENSAJE
+000910         CALL "ERRHAND" USING ERRHAND-PARM
+000920         STOP RUN
+000930     END-IF.
+000940
+000950     OPEN I-O USUARIO-FILE.
+000960     IF WS-USR-NO-ENCONTRADO-ARCHIVO
+000970         OPEN OUTPUT USUARIO-FILE
+000980         CLOSE USUARIO-FILE
+000990         OPEN I-O USUARIO-FILE
+001000     END-IF.
+001010     IF NOT WS-USR-OK
+001015         MOVE "LOGCARGA"       TO ERRHAND-PROGRAMA
+001016         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+001017         MOVE WS-USR-STATUS    TO ERRHAND-FILE-STATUS
+001018         SET ERRHAND-FATAL TO TRUE
+001019         MOVE "ERROR AL ABRIR LOGINUSR" TO ERRHAND-MENSAJE
+001020         CALL "ERRHAND" USING ERRHAND-PARM
+001030         STOP RUN
+001040     END-IF.
+001050 1000-EXIT.
+001060     EXIT.
+001070 
+001080*----------------------------------------------------------*
+001090*  2000-CARGAR-DESDE-RH - Da de alta o actualiza cada cuenta *
+001100*  vigente que trae el extracto, y guarda su USERNAME para   *
+001110*  la segunda pasada de bloqueo de bajas.                     *
+001120*----------------------------------------------------------*
+001130 2000-CARGAR-DESDE-RH.
+001140     READ RH-FILE
+001150         AT END
+001160             SET WS-RH-FIN-ARCHIVO TO TRUE
+001170         NOT AT END
+001180             ADD 1 TO WS-TOTAL-LEIDOS
+001190             PERFORM 2100-APLICAR-CUENTA THRU 2100-EXIT
+001200     END-READ.
+001210 2000-EXIT.
+001220     EXIT.
+001230 
+001240 2100-APLICAR-CUENTA.
+001250     ADD 1 TO WS-TOTAL-VIGENTES.
+001260     SET WS-IDX-VIGENTE TO WS-TOTAL-VIGENTES.
+001270     MOVE RH-USERNAME TO WS-TABLA-USERNAME (WS-IDX-VIGENTE).
+001280 
+001290     MOVE RH-USERNAME TO USUARIO-USERNAME.
+001300     READ USUARIO-FILE
+001310         INVALID KEY
+001320             PERFORM 2200-DAR-DE-ALTA THRU 2200-EXIT
+001330         NOT INVALID KEY
+001340             PERFORM 2300-ACTUALIZAR-CUENTA THRU 2300-EXIT
+001350     END-READ.
+001360 2100-EXIT.
+001370     EXIT.
+001380 
+001390 2200-DAR-DE-ALTA.
+001400     MOVE RH-USERNAME  TO USUARIO-USERNAME.
+001410     MOVE RH-PASSWORD  TO USUARIO-PASSWORD.
+001420     MOVE RH-ROL       TO USUARIO-ROL.
+001430     SET USUARIO-ACTIVO TO TRUE.
+001440     MOVE ZERO TO USUARIO-INTENTOS-FALLOS.
+001450     MOVE ZERO TO USUARIO-UI-AAAAMMDD.
+001460     MOVE ZERO TO USUARIO-UI-HHMMSS.
+001470     WRITE USUARIO-REC.
+001480     ADD 1 TO WS-TOTAL-ALTAS.
+001490 2200-EXIT.
+001500     EXIT.
+001510 
+001520 2300-ACTUALIZAR-CUENTA.
+001530     MOVE RH-PASSWORD TO USUARIO-PASSWORD.
+001540     MOVE RH-ROL      TO USUARIO-ROL.
+001545     IF NOT USUARIO-BLOQUEADO
+001547         SET USUARIO-ACTIVO TO TRUE
+001549     END-IF.
+001560     REWRITE USUARIO-REC.
+001570     ADD 1 TO WS-TOTAL-ACTUALIZADOS.
+001580 2300-EXIT.
+001590     EXIT.
+001600 
+001610*----------------------------------------------------------*
+001620*  3000-BLOQUEAR-BAJAS - Recorre el maestro completo; toda    *
+001630*  cuenta activa que ya no aparece en el extracto de RH se    *
+001640*  bloquea, pues se interpreta como empleado dado de baja.    *
+001650*----------------------------------------------------------*
+001660 3000-BLOQUEAR-BAJAS.
+001670     MOVE LOW-VALUES TO USUARIO-USERNAME.
+001680     START USUARIO-FILE KEY NOT < USUARIO-USERNAME
+001690         INVALID KEY
+001700             GO TO 3000-EXIT
+001710     END-START.
+001720 
+001730     PERFORM 3100-REVISAR-UNA-CUENTA THRU 3100-EXIT
+001740         UNTIL WS-USR-NO-EXISTE.
+001750 3000-EXIT.
+001760     EXIT.
+001770 
+001780 3100-REVISAR-UNA-CUENTA.
+001790     READ USUARIO-FILE NEXT RECORD
+001800         AT END
+001810             SET WS-USR-NO-EXISTE TO TRUE
+001820         NOT AT END
+001830             IF USUARIO-ACTIVO
+001840                 PERFORM 3200-BUSCAR-EN-VIGENTES THRU 3200-EXIT
+001850                 IF NOT USUARIO-VIGENTE
+001860                     SET USUARIO-BLOQUEADO TO TRUE
+001870                     REWRITE USUARIO-REC
+001880                     ADD 1 TO WS-TOTAL-BLOQUEADOS
+001890                 END-IF
+001900             END-IF
+001910     END-READ.
+001920 3100-EXIT.
+001930     EXIT.
+001940 
+001950 3200-BUSCAR-EN-VIGENTES.
+001960     MOVE "N" TO WS-ENCONTRADO.
+001970     IF WS-TOTAL-VIGENTES > ZERO
+001980         SET WS-IDX-VIGENTE TO 1
+001990         SEARCH WS-TABLA-USERNAME
+002000             AT END
+002010                 CONTINUE
+002020             WHEN WS-TABLA-USERNAME (WS-IDX-VIGENTE)
+002030                 = USUARIO-USERNAME
+002040                 MOVE "S" TO WS-ENCONTRADO
+002050         END-SEARCH
+002060     END-IF.
+002070 3200-EXIT.
+002080     EXIT.
+002090 
+002100*----------------------------------------------------------*
+002110*  9000-FINALIZAR - Cierra archivos e imprime el resumen      *
+002120*----------------------------------------------------------*
+002130 9000-FINALIZAR.
+002140     CLOSE RH-FILE.
+002150     CLOSE USUARIO-FILE.
+002160     DISPLAY " ".
+002170     DISPLAY "---- RESUMEN DE CARGA DESDE RH ----".
+002180     DISPLAY "REGISTROS LEIDOS  : " WS-TOTAL-LEIDOS.
+002190     DISPLAY "ALTAS             : " WS-TOTAL-ALTAS.
+002200     DISPLAY "ACTUALIZACIONES   : " WS-TOTAL-ACTUALIZADOS.
+002210     DISPLAY "BAJAS BLOQUEADAS  : " WS-TOTAL-BLOQUEADOS.
+002220 9000-EXIT.
+002230     EXIT.
