@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------*
+000020*  USRREC.CPY                                                *
+000030*  Layout de registro del archivo de usuarios (LOGINUSR).   *
+000040*  Compartido por LOGIN y los programas de carga/reporte    *
+000050*  que mantienen y auditan las cuentas del taller.          *
+000060*----------------------------------------------------------*
+000070* 2024-03-02 JFV  Creacion inicial.
+000080*----------------------------------------------------------*
+000090 01  USUARIO-REC.
+000100     05  USUARIO-USERNAME            PIC X(20).
+000110     05  USUARIO-PASSWORD            PIC X(20).
+000120     05  USUARIO-ROL                 PIC X(01).
+000130         88  USUARIO-ROL-ADMIN               VALUE "A".
+000140         88  USUARIO-ROL-STAFF               VALUE "S".
+000150         88  USUARIO-ROL-CONSULTA            VALUE "R".
+000160     05  USUARIO-ESTADO               PIC X(01).
+000170         88  USUARIO-ACTIVO                  VALUE "A".
+000180         88  USUARIO-BLOQUEADO               VALUE "B".
+000190     05  USUARIO-INTENTOS-FALLOS      PIC 9(02).
+000200     05  USUARIO-ULTIMO-INTENTO.
+000210         10  USUARIO-UI-AAAAMMDD     PIC 9(08).
+000220         10  USUARIO-UI-HHMMSS       PIC 9(06).
