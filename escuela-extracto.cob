@@ -0,0 +1,197 @@
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  ESCEXTR                                     *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2024-06-12.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Extracto en formato CSV del archivo maestro de            *
+000090*  estudiantes ESTUDIDX, para su carga en hojas de calculo   *
+000100*  o sistemas externos.                                       *
+000110*----------------------------------------------------------*
+000120*  MODIFICATIONS.
+000130*  2024-06-12 JFV  Creacion inicial.
+000140*----------------------------------------------------------*
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. ESCEXTR.
+000170 AUTHOR. J. FIGUEROA VEGA.
+000180 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000190 DATE-WRITTEN. 2024-06-12.
+000200 DATE-COMPILED.
+000210
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT ESTUDIANTE-FILE ASSIGN TO "ESTUDIDX"
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS ESTUDIANTE-IDEN
+000290         FILE STATUS IS WS-STU-STATUS.
+000300
+000310     SELECT EXTRACTO-FILE ASSIGN TO "ESCCSV"
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-EXT-STATUS.
+000340
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD  ESTUDIANTE-FILE.
+000380     COPY ESTUD.
+000390
+000400 FD  EXTRACTO-FILE.
+000410 01  EXTRACTO-LINEA                PIC X(132).
+000420
+000430 WORKING-STORAGE SECTION.
+000440 01  WS-STU-STATUS                PIC X(02).
+000450     88  WS-STU-OK                        VALUE "00".
+000460     88  WS-STU-FIN-ARCHIVO                VALUE "10".
+000470
+000480 01  WS-EXT-STATUS                PIC X(02).
+000490     88  WS-EXT-OK                        VALUE "00".
+000500
+000510 01  WS-TOTAL-EXTRAIDOS           PIC 9(07) COMP VALUE ZERO.
+000512
+000514 01  WS-LON-NOMBRE                PIC 9(02) COMP.
+000515 01  WS-LON-CURSO                 PIC 9(02) COMP.
+000520
+000530 01  WS-CAMPO-EDAD                PIC Z9.
+000540 01  WS-CAMPO-PROMEDIO            PIC Z9.99.
+000550 01  WS-CAMPO-FECHA.
+000560     05  WS-CAMPO-FEC-AAAA        PIC 9(04).
+000570     05  FILLER                  PIC X(01) VALUE "-".
+000580     05  WS-CAMPO-FEC-MM          PIC 9(02).
+000590     05  FILLER                  PIC X(01) VALUE "-".
+000600     05  WS-CAMPO-FEC-DD          PIC 9(02).
+000610
+000620 01  WS-LINEA-ENCABEZADO          PIC X(80) VALUE
+000630     "IDEN,NOMBRE,EDAD,PROMEDIO,CURSO,FEC-INSCRIPCION,ESTADO".
+000640
+000645 COPY ERRPARM.
+000646
+000650 PROCEDURE DIVISION.
+000660 0000-MAINLINE.
+000670     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000680     PERFORM 2000-EXTRAER-REGISTROS THRU 2000-EXIT
+000690         UNTIL WS-STU-FIN-ARCHIVO.
+000700     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000710     STOP RUN.
+000720
+000730*----------------------------------------------------------*
+000740*  1000-INICIALIZAR - Abre archivos y escribe el encabezado   *
+000750*----------------------------------------------------------*
+000760 1000-INICIALIZAR.
+000770     OPEN INPUT ESTUDIANTE-FILE.
+000780     IF NOT WS-STU-OK
+000785         MOVE "ESCEXTR"        TO ERRHAND-PROGRAMA
+000786         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+000787         MOVE WS-STU-STATUS    TO ERRHAND-FILE-STATUS
+000788         SET ERRHAND-FATAL TO TRUE
+000789         MOVE "ERROR AL ABRIR ESTUDIDX" TO ERRHAND-MENSAJE
+000790         CALL "ERRHAND" USING ERRHAND-PARM
+000800         STOP RUN
+000810     END-IF.
+000820
+000830     OPEN OUTPUT EXTRACTO-FILE.
+000840     IF NOT WS-EXT-OK
+000845         MOVE "ESCEXTR"        TO ERRHAND-PROGRAMA
+000846         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+000847         MOVE WS-EXT-STATUS    TO ERRHAND-FILE-STATUS
+000848         SET ERRHAND-FATAL TO TRUE
+000849         MOVE "ERROR AL ABRIR ESCCSV" TO ERRHAND-MENSAJE
+000850         CALL "ERRHAND" USING ERRHAND-PARM
+000860         STOP RUN
+000870     END-IF.
+000880
+000890     MOVE WS-LINEA-ENCABEZADO TO EXTRACTO-LINEA.
+000900     WRITE EXTRACTO-LINEA.
+000910 1000-EXIT.
+000920     EXIT.
+000930
+000940*----------------------------------------------------------*
+000950*  2000-EXTRAER-REGISTROS - Lee cada estudiante y escribe     *
+000960*  una linea CSV equivalente en ESCCSV.                       *
+000970*----------------------------------------------------------*
+000980 2000-EXTRAER-REGISTROS.
+000990     READ ESTUDIANTE-FILE NEXT RECORD
+001000         AT END
+001010             SET WS-STU-FIN-ARCHIVO TO TRUE
+001020         NOT AT END
+001030             PERFORM 2100-FORMATEAR-LINEA THRU 2100-EXIT
+001040             ADD 1 TO WS-TOTAL-EXTRAIDOS
+001050     END-READ.
+001060 2000-EXIT.
+001070     EXIT.
+001080
+001090 2100-FORMATEAR-LINEA.
+001100     MOVE ESTUDIANTE-EDAD TO WS-CAMPO-EDAD.
+001110     MOVE ESTUDIANTE-PROMEDIO TO WS-CAMPO-PROMEDIO.
+001120     MOVE ESTUDIANTE-FEC-AAAA TO WS-CAMPO-FEC-AAAA.
+001130     MOVE ESTUDIANTE-FEC-MM TO WS-CAMPO-FEC-MM.
+001140     MOVE ESTUDIANTE-FEC-DD TO WS-CAMPO-FEC-DD.
+001145     PERFORM 2150-CALCULAR-LONGITUDES THRU 2150-EXIT.
+001150
+001160     STRING
+001170         ESTUDIANTE-IDEN           DELIMITED BY SIZE
+001180         ","                       DELIMITED BY SIZE
+001190         ESTUDIANTE-NOMBRE (1:WS-LON-NOMBRE)
+001195                                   DELIMITED BY SIZE
+001200         ","                       DELIMITED BY SIZE
+001210         WS-CAMPO-EDAD             DELIMITED BY SIZE
+001220         ","                       DELIMITED BY SIZE
+001230         WS-CAMPO-PROMEDIO         DELIMITED BY SIZE
+001240         ","                       DELIMITED BY SIZE
+001250         ESTUDIANTE-CURSO (1:WS-LON-CURSO)
+001255                                   DELIMITED BY SIZE
+001260         ","                       DELIMITED BY SIZE
+001270         WS-CAMPO-FECHA            DELIMITED BY SIZE
+001280         ","                       DELIMITED BY SIZE
+001290         ESTUDIANTE-ESTADO         DELIMITED BY SIZE
+001300         INTO EXTRACTO-LINEA
+001310     END-STRING.
+001320     WRITE EXTRACTO-LINEA.
+001330 2100-EXIT.
+001340     EXIT.
+001345
+001346*----------------------------------------------------------*
+001347*  2150-CALCULAR-LONGITUDES - Halla la longitud sin los       *
+001348*  espacios finales de NOMBRE y CURSO, para que el STRING      *
+001349*  no los trunque en el primer espacio interno (lo que        *
+001350*  haria DELIMITED BY SPACE con un nombre compuesto).          *
+001351*----------------------------------------------------------*
+001352 2150-CALCULAR-LONGITUDES.
+001353     PERFORM 2160-PROBAR-NOMBRE THRU 2160-EXIT
+001354         VARYING WS-LON-NOMBRE FROM 30 BY -1
+001355         UNTIL WS-LON-NOMBRE = 0
+001356         OR ESTUDIANTE-NOMBRE (WS-LON-NOMBRE:1) NOT = SPACE.
+001357     PERFORM 2170-PROBAR-CURSO THRU 2170-EXIT
+001358         VARYING WS-LON-CURSO FROM 10 BY -1
+001359         UNTIL WS-LON-CURSO = 0
+001360         OR ESTUDIANTE-CURSO (WS-LON-CURSO:1) NOT = SPACE.
+001361     IF WS-LON-NOMBRE = 0
+001362         MOVE 1 TO WS-LON-NOMBRE
+001363     END-IF.
+001364     IF WS-LON-CURSO = 0
+001365         MOVE 1 TO WS-LON-CURSO
+001366     END-IF.
+001367 2150-EXIT.
+001368     EXIT.
+001369
+001370 2160-PROBAR-NOMBRE.
+001371     CONTINUE.
+001372 2160-EXIT.
+001373     EXIT.
+001374
+001375 2170-PROBAR-CURSO.
+001376     CONTINUE.
+001377 2170-EXIT.
+001378     EXIT.
+001379
+001380*----------------------------------------------------------*
+001385*  9000-FINALIZAR - Cierra archivos e imprime el resumen      *
+001388*----------------------------------------------------------*
+001390 9000-FINALIZAR.
+001400     CLOSE ESTUDIANTE-FILE.
+001410     CLOSE EXTRACTO-FILE.
+001420     DISPLAY " ".
+001430     DISPLAY "REGISTROS EXTRAIDOS: " WS-TOTAL-EXTRAIDOS.
+001440 9000-EXIT.
+001450     EXIT.
