@@ -0,0 +1,274 @@
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  ESCMANT                                     *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2024-05-20.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Mantenimiento de estudiantes ya existentes en ESTUDIDX:   *
+000090*  modificacion de datos y baja (borrado logico/fisico).     *
+000100*  Todo cambio queda registrado en el mismo rastro de        *
+000110*  auditoria ESCAUDIT que usa ESCUELA.                        *
+000120*----------------------------------------------------------*
+000130*  MODIFICATIONS.
+000140*  2024-05-20 JFV  Creacion inicial.
+000150*----------------------------------------------------------*
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. ESCMANT.
+000180 AUTHOR. J. FIGUEROA VEGA.
+000190 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000200 DATE-WRITTEN. 2024-05-20.
+000210 DATE-COMPILED.
+000220
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT ESTUDIANTE-FILE ASSIGN TO "ESTUDIDX"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS DYNAMIC
+000290         RECORD KEY IS ESTUDIANTE-IDEN
+000300         FILE STATUS IS WS-STU-STATUS.
+000310
+000320     SELECT AUDIT-FILE ASSIGN TO "ESCAUDIT"
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-AUD-STATUS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  ESTUDIANTE-FILE.
+000390     COPY ESTUD.
+000400
+000410 FD  AUDIT-FILE.
+000411     COPY AUDREC.
+000520
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-STU-STATUS               PIC X(02).
+000550     88  WS-STU-OK                        VALUE "00".
+000560     88  WS-STU-NO-ENCONTRADO              VALUE "23".
+000570
+000580 01  WS-AUD-STATUS                PIC X(02).
+000590     88  WS-AUD-OK                        VALUE "00".
+000600
+000610 01  WS-SWITCHES.
+000620     05  WS-OPCION                PIC 9(01) VALUE ZERO.
+000630     05  WS-FIN-MENU              PIC X(01) VALUE "N".
+000640         88  FIN-DE-MENU                  VALUE "S".
+000650     05  WS-CONFIRMA               PIC X(01) VALUE "N".
+000660         88  CONFIRMA-BAJA                VALUE "S".
+000670
+000680 01  WS-OPERADOR                  PIC X(20).
+000690 01  WS-ENTRADA-OPCION             PIC X(01).
+000700 01  WS-ULTIMA-OPERACION          PIC X(12).
+000710 01  WS-ENTRADA-EDAD              PIC X(02).
+000711 01  WS-ENTRADA-NOMBRE            PIC X(30).
+000712 01  WS-ENTRADA-CURSO             PIC X(10).
+000713 01  WS-ENTRADA-PROMEDIO          PIC X(04).
+000714 01  WS-ENTRADA-PROMEDIO-N REDEFINES
+000715     WS-ENTRADA-PROMEDIO         PIC 9(02)V9(02).
+000716
+000717 COPY ERRPARM.
+000720
+000730 PROCEDURE DIVISION.
+000740 0000-MAINLINE.
+000750     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000760     PERFORM 2000-PROCESAR-MENU THRU 2000-EXIT
+000770         UNTIL FIN-DE-MENU.
+000780     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000790     STOP RUN.
+000800
+000810*----------------------------------------------------------*
+000820*  1000-INICIALIZAR - Abre archivos e identifica operador    *
+000830*----------------------------------------------------------*
+000840 1000-INICIALIZAR.
+000850     OPEN I-O ESTUDIANTE-FILE.
+000860     IF NOT WS-STU-OK
+000865         MOVE "ESCMANT"        TO ERRHAND-PROGRAMA
+000866         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+000867         MOVE WS-STU-STATUS    TO ERRHAND-FILE-STATUS
+000868         SET ERRHAND-FATAL TO TRUE
+000869         MOVE "ERROR AL ABRIR ESTUDIDX" TO ERRHAND-MENSAJE
+000870         CALL "ERRHAND" USING ERRHAND-PARM
+000880         STOP RUN
+000890     END-IF.
+000900
+000910     OPEN EXTEND AUDIT-FILE.
+000920     IF NOT WS-AUD-OK
+000930         OPEN OUTPUT AUDIT-FILE
+000940     END-IF.
+000950
+000960     DISPLAY "Operador:".
+000970     ACCEPT WS-OPERADOR.
+000980 1000-EXIT.
+000990     EXIT.
+001000
+001010*----------------------------------------------------------*
+001020*  2000-PROCESAR-MENU - Menu de mantenimiento                *
+001030*----------------------------------------------------------*
+001040 2000-PROCESAR-MENU.
+001050     DISPLAY " ".
+001060     DISPLAY "---- ESCMANT - MANTENIMIENTO DE ESTUDIANTES ----".
+001070     DISPLAY "1. Modificar estudiante".
+001080     DISPLAY "2. Dar de baja estudiante".
+001090     DISPLAY "9. Salir".
+001100     DISPLAY "Opcion:".
+001110     ACCEPT WS-ENTRADA-OPCION.
+001120     MOVE ZERO TO WS-OPCION.
+001130     IF WS-ENTRADA-OPCION IS NUMERIC
+001140         MOVE WS-ENTRADA-OPCION TO WS-OPCION
+001150     END-IF.
+001160
+001170     EVALUATE WS-OPCION
+001180         WHEN 1
+001190             PERFORM 3000-MODIFICAR-ESTUDIANTE THRU 3000-EXIT
+001200         WHEN 2
+001210             PERFORM 4000-BAJA-ESTUDIANTE THRU 4000-EXIT
+001220         WHEN 9
+001230             SET FIN-DE-MENU TO TRUE
+001240         WHEN OTHER
+001250             DISPLAY "Opcion invalida"
+001260     END-EVALUATE.
+001270 2000-EXIT.
+001280     EXIT.
+001290
+001300*----------------------------------------------------------*
+001310*  3000-MODIFICAR-ESTUDIANTE - Localiza y reescribe un        *
+001320*  estudiante existente.  El ID no se puede modificar.       *
+001330*----------------------------------------------------------*
+001340 3000-MODIFICAR-ESTUDIANTE.
+001350     DISPLAY "ID a modificar:".
+001360     ACCEPT ESTUDIANTE-IDEN.
+001370     READ ESTUDIANTE-FILE
+001380         INVALID KEY
+001390             DISPLAY "Estudiante no encontrado"
+001400     END-READ.
+001410     IF WS-STU-NO-ENCONTRADO
+001420         GO TO 3000-EXIT
+001430     END-IF.
+001440
+001450     DISPLAY "Nombre actual: " ESTUDIANTE-NOMBRE.
+001460     DISPLAY "Nuevo nombre (en blanco deja igual):".
+001465     MOVE SPACES TO WS-ENTRADA-NOMBRE.
+001470     ACCEPT WS-ENTRADA-NOMBRE.
+001475     IF WS-ENTRADA-NOMBRE NOT = SPACES
+001476         MOVE WS-ENTRADA-NOMBRE TO ESTUDIANTE-NOMBRE
+001477     END-IF.
+001480
+001490     DISPLAY "Curso actual: " ESTUDIANTE-CURSO.
+001500     DISPLAY "Nuevo curso (en blanco deja igual):".
+001505     MOVE SPACES TO WS-ENTRADA-CURSO.
+001510     ACCEPT WS-ENTRADA-CURSO.
+001515     IF WS-ENTRADA-CURSO NOT = SPACES
+001516         MOVE WS-ENTRADA-CURSO TO ESTUDIANTE-CURSO
+001517     END-IF.
+001520
+001530     PERFORM 3100-MODIFICAR-EDAD THRU 3100-EXIT.
+001540     PERFORM 3200-MODIFICAR-PROMEDIO THRU 3200-EXIT.
+001550
+001560     REWRITE ESTUDIANTE-REC
+001570         INVALID KEY
+001580             DISPLAY "ERROR AL REESCRIBIR EL REGISTRO"
+001590         NOT INVALID KEY
+001600             DISPLAY "Estudiante modificado"
+001610             MOVE "MODIFICACION" TO WS-ULTIMA-OPERACION
+001620             PERFORM 3500-AUDITAR THRU 3500-EXIT
+001630     END-REWRITE.
+001640 3000-EXIT.
+001650     EXIT.
+001660
+001670 3100-MODIFICAR-EDAD.
+001680     DISPLAY "Edad actual: " ESTUDIANTE-EDAD.
+001690     DISPLAY "Nueva edad (5-25, en blanco deja igual):".
+001700     ACCEPT WS-ENTRADA-EDAD.
+001710     IF WS-ENTRADA-EDAD = SPACES
+001720         GO TO 3100-EXIT
+001730     END-IF.
+001732     IF WS-ENTRADA-EDAD (2:1) = SPACE
+001734         MOVE WS-ENTRADA-EDAD (1:1) TO WS-ENTRADA-EDAD (2:1)
+001736         MOVE "0" TO WS-ENTRADA-EDAD (1:1)
+001738     END-IF.
+001740     IF WS-ENTRADA-EDAD NOT NUMERIC
+001750         DISPLAY "Edad invalida, se conserva el valor anterior"
+001760         GO TO 3100-EXIT
+001770     END-IF.
+001780     IF WS-ENTRADA-EDAD < 5 OR WS-ENTRADA-EDAD > 25
+001790         DISPLAY "Edad fuera de rango (5-25), se conserva"
+001800         GO TO 3100-EXIT
+001810     END-IF.
+001820     MOVE WS-ENTRADA-EDAD TO ESTUDIANTE-EDAD.
+001830 3100-EXIT.
+001840     EXIT.
+001850
+001860 3200-MODIFICAR-PROMEDIO.
+001870     DISPLAY "Promedio actual: " ESTUDIANTE-PROMEDIO.
+001880     DISPLAY "Nuevo promedio (0.00-10.00, en blanco deja igual):".
+001885     MOVE SPACES TO WS-ENTRADA-PROMEDIO.
+001890     ACCEPT WS-ENTRADA-PROMEDIO.
+001895     IF WS-ENTRADA-PROMEDIO = SPACES
+001896         GO TO 3200-EXIT
+001897     END-IF.
+001900     IF WS-ENTRADA-PROMEDIO NOT NUMERIC OR
+001905        WS-ENTRADA-PROMEDIO-N > 10.00
+001910         DISPLAY "Promedio invalido, se conserva el anterior"
+001915         GO TO 3200-EXIT
+001920     END-IF.
+001925     MOVE WS-ENTRADA-PROMEDIO-N TO ESTUDIANTE-PROMEDIO.
+001930 3200-EXIT.
+001950     EXIT.
+001960
+001970*----------------------------------------------------------*
+001980*  4000-BAJA-ESTUDIANTE - Marca el estudiante como inactivo  *
+001990*  (borrado logico); conserva el registro para consultas     *
+002000*  historicas y para el reporte de auditoria.                *
+002010*----------------------------------------------------------*
+002020 4000-BAJA-ESTUDIANTE.
+002030     DISPLAY "ID a dar de baja:".
+002040     ACCEPT ESTUDIANTE-IDEN.
+002050     READ ESTUDIANTE-FILE
+002060         INVALID KEY
+002070             DISPLAY "Estudiante no encontrado"
+002080     END-READ.
+002090     IF WS-STU-NO-ENCONTRADO
+002100         GO TO 4000-EXIT
+002110     END-IF.
+002120
+002130     DISPLAY "Confirma baja de " ESTUDIANTE-NOMBRE " (S/N):".
+002140     ACCEPT WS-CONFIRMA.
+002150     IF NOT CONFIRMA-BAJA
+002160         DISPLAY "Baja cancelada"
+002170         GO TO 4000-EXIT
+002180     END-IF.
+002190
+002200     SET ESTUDIANTE-INACTIVO TO TRUE.
+002210     REWRITE ESTUDIANTE-REC
+002220         INVALID KEY
+002230             DISPLAY "ERROR AL DAR DE BAJA EL REGISTRO"
+002240         NOT INVALID KEY
+002250             DISPLAY "Estudiante dado de baja"
+002260             MOVE "BAJA" TO WS-ULTIMA-OPERACION
+002270             PERFORM 3500-AUDITAR THRU 3500-EXIT
+002280     END-REWRITE.
+002290 4000-EXIT.
+002300     EXIT.
+002310
+002320*----------------------------------------------------------*
+002330*  3500-AUDITAR - Escribe una linea en el rastro de auditoria*
+002340*----------------------------------------------------------*
+002350 3500-AUDITAR.
+002360     INITIALIZE AUDIT-REC.
+002370     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+002380     ACCEPT AUD-HORA FROM TIME.
+002390     MOVE WS-OPERADOR TO AUD-OPERADOR.
+002400     MOVE ESTUDIANTE-IDEN TO AUD-IDEN.
+002410     MOVE WS-ULTIMA-OPERACION TO AUD-OPERACION.
+002420     WRITE AUDIT-REC.
+002430 3500-EXIT.
+002440     EXIT.
+002450
+002460*----------------------------------------------------------*
+002470*  9000-FINALIZAR - Cierra archivos                          *
+002480*----------------------------------------------------------*
+002490 9000-FINALIZAR.
+002500     CLOSE ESTUDIANTE-FILE.
+002510     CLOSE AUDIT-FILE.
+002520 9000-EXIT.
+002530     EXIT.
