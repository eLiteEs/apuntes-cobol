@@ -0,0 +1,17 @@
+000010*----------------------------------------------------------*
+000020*  ERRPARM.CPY                                               *
+000030*  Bloque de parametros de la rutina comun de manejo de     *
+000040*  errores (ver programa ERRHAND).  Se copia tanto en la    *
+000050*  LINKAGE SECTION de ERRHAND como en el WORKING-STORAGE    *
+000060*  de cada programa que lo invoca con CALL.                 *
+000070*----------------------------------------------------------*
+000080* 2024-04-18 JFV  Creacion inicial.
+000090*----------------------------------------------------------*
+000100 01  ERRHAND-PARM.
+000110     05  ERRHAND-PROGRAMA            PIC X(08).
+000120     05  ERRHAND-PARRAFO             PIC X(20).
+000130     05  ERRHAND-FILE-STATUS         PIC X(02).
+000140     05  ERRHAND-SEVERIDAD           PIC X(01).
+000150         88  ERRHAND-ADVERTENCIA             VALUE "W".
+000160         88  ERRHAND-FATAL                    VALUE "F".
+000170     05  ERRHAND-MENSAJE             PIC X(60).
