@@ -0,0 +1,220 @@
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  LOGRPT                                     *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2024-03-09.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Reporte diario de seguridad: lee la bitacora de intentos  *
+000090*  de acceso LOGAUDIT, la ordena por USERNAME y resume por   *
+000100*  usuario cuantos intentos fueron exitosos, cuantos         *
+000110*  fallaron y cuando fue el ultimo intento, para la fecha     *
+000115*  que indique el operador (en blanco, resume toda la         *
+000117*  bitacora acumulada).                                        *
+000120*----------------------------------------------------------*
+000130*  MODIFICATIONS.
+000140*  2024-03-09 JFV  Creacion inicial.
+000145*  2024-03-09 JFV  Filtro por fecha de proceso (AUD-FECHA)    *
+000147*                  para que el resumen sea realmente diario.  *
+000150*----------------------------------------------------------*
+000160 IDENTIFICATION DIVISION.
+000170 PROGRAM-ID. LOGRPT.
+000180 AUTHOR. J. FIGUEROA VEGA.
+000190 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000200 DATE-WRITTEN. 2024-03-09.
+000210 DATE-COMPILED.
+000220 
+000230 ENVIRONMENT DIVISION.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT AUDITORIA-FILE ASSIGN TO "LOGAUDIT"
+000270         ORGANIZATION IS LINE SEQUENTIAL
+000280         FILE STATUS IS WS-AUD-STATUS.
+000290 
+000300     SELECT WORK-FILE ASSIGN TO "LOGWORK"
+000310         ORGANIZATION IS SEQUENTIAL.
+000320 
+000330     SELECT REPORTE-FILE ASSIGN TO "LOGRPT"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-RPT-STATUS.
+000360 
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  AUDITORIA-FILE.
+000400 01  AUD-REC.
+000410     05  AUD-FECHA                PIC 9(08).
+000420     05  FILLER                  PIC X(01).
+000430     05  AUD-HORA                 PIC 9(06).
+000440     05  FILLER                  PIC X(01).
+000450     05  AUD-USERNAME             PIC X(20).
+000460     05  FILLER                  PIC X(01).
+000470     05  AUD-RESULTADO            PIC X(10).
+000480 
+000490 SD  WORK-FILE.
+000500 01  WORK-REC.
+000510     05  WORK-USERNAME             PIC X(20).
+000520     05  WORK-FECHA                PIC 9(08).
+000530     05  WORK-HORA                 PIC 9(06).
+000540     05  WORK-RESULTADO            PIC X(10).
+000550 
+000560 FD  REPORTE-FILE.
+000570 01  REPORTE-LINEA                PIC X(80).
+000580 
+000590 WORKING-STORAGE SECTION.
+000600 01  WS-AUD-STATUS                PIC X(02).
+000610     88  WS-AUD-OK                        VALUE "00".
+000620     88  WS-AUD-FIN-ARCHIVO                VALUE "10".
+000630 
+000640 01  WS-RPT-STATUS                PIC X(02).
+000650     88  WS-RPT-OK                        VALUE "00".
+000660 
+000670 01  WS-FIN-SORT                  PIC X(01) VALUE "N".
+000680     88  FIN-DE-SORT                      VALUE "S".
+000690 
+000695 01  WS-FECHA-PROCESO             PIC 9(08) VALUE ZERO.
+000696 01  WS-FECHA-ENTRADA             PIC X(08).
+000697 01  WS-HAY-FECHA                 PIC X(01) VALUE "N".
+000698     88  HAY-FECHA-DE-PROCESO             VALUE "S".
+000699
+000699 COPY ERRPARM.
+000699
+000700 01  WS-USUARIO-ANTERIOR          PIC X(20) VALUE SPACES.
+000710 01  WS-PRIMERA-VEZ               PIC X(01) VALUE "S".
+000720     88  ES-PRIMERA-VEZ                   VALUE "S".
+000730     88  NO-ES-PRIMERA-VEZ                VALUE "N".
+000740 
+000750 01  WS-ACUM-EXITOSOS             PIC 9(05) COMP VALUE ZERO.
+000760 01  WS-ACUM-FALLIDOS             PIC 9(05) COMP VALUE ZERO.
+000770 01  WS-ULTIMA-FECHA              PIC 9(08) VALUE ZERO.
+000780 01  WS-ULTIMA-HORA                PIC 9(06) VALUE ZERO.
+000790 
+000800 01  WS-LINEA-ENCABEZADO          PIC X(80) VALUE
+000810     "USUARIO              EXITOSOS FALLIDOS  ULTIMO INTENTO".
+000820 
+000830 01  WS-LINEA-DETALLE.
+000840     05  RPT-USERNAME             PIC X(20).
+000850     05  FILLER                   PIC X(02) VALUE SPACES.
+000860     05  RPT-EXITOSOS             PIC ZZZZ9.
+000870     05  FILLER                   PIC X(04) VALUE SPACES.
+000880     05  RPT-FALLIDOS             PIC ZZZZ9.
+000890     05  FILLER                   PIC X(02) VALUE SPACES.
+000900     05  RPT-FECHA                PIC 9(08).
+000910     05  FILLER                   PIC X(01) VALUE SPACE.
+000920     05  RPT-HORA                 PIC 9(06).
+000930     05  FILLER                   PIC X(25) VALUE SPACES.
+000940 
+000950 PROCEDURE DIVISION.
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000980     PERFORM 2000-GENERAR-REPORTE THRU 2000-EXIT.
+000990     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+001000     STOP RUN.
+001010 
+001020 1000-INICIALIZAR.
+001030     OPEN INPUT AUDITORIA-FILE.
+001040     IF NOT WS-AUD-OK
+001045         MOVE "LOGRPT"         TO ERRHAND-PROGRAMA
+001046         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+001047         MOVE WS-AUD-STATUS    TO ERRHAND-FILE-STATUS
+001048         SET ERRHAND-FATAL TO TRUE
+001049         MOVE "ERROR AL ABRIR LOGAUDIT" TO ERRHAND-MENSAJE
+001050         CALL "ERRHAND" USING ERRHAND-PARM
+001060         STOP RUN
+001070     END-IF.
+001080 
+001090     OPEN OUTPUT REPORTE-FILE.
+001095     DISPLAY "Fecha a reportar AAAAMMDD (en blanco = todas):".
+001097     ACCEPT WS-FECHA-ENTRADA.
+001098     IF WS-FECHA-ENTRADA NOT = SPACES
+001099         AND WS-FECHA-ENTRADA IS NUMERIC
+001100         SET HAY-FECHA-DE-PROCESO TO TRUE
+001101         MOVE WS-FECHA-ENTRADA TO WS-FECHA-PROCESO
+001102     END-IF.
+001103     MOVE WS-LINEA-ENCABEZADO TO REPORTE-LINEA.
+001105     WRITE REPORTE-LINEA.
+001120 1000-EXIT.
+001130     EXIT.
+001140 
+001150*----------------------------------------------------------*
+001160*  2000-GENERAR-REPORTE - Ordena la bitacora por USERNAME y  *
+001170*  escribe un renglon de resumen por cada cuenta distinta.   *
+001180*----------------------------------------------------------*
+001190 2000-GENERAR-REPORTE.
+001200     SORT WORK-FILE
+001210         ON ASCENDING KEY WORK-USERNAME
+001220         INPUT PROCEDURE IS 2100-CARGAR-ORDEN THRU 2100-EXIT
+001230         OUTPUT PROCEDURE IS 2200-RESUMIR-ORDEN THRU 2200-EXIT.
+001240 2000-EXIT.
+001250     EXIT.
+001260 
+001270 2100-CARGAR-ORDEN.
+001280     PERFORM UNTIL WS-AUD-FIN-ARCHIVO
+001290         READ AUDITORIA-FILE
+001300             AT END
+001310                 SET WS-AUD-FIN-ARCHIVO TO TRUE
+001320             NOT AT END
+001325                 IF NOT HAY-FECHA-DE-PROCESO
+001326                    OR AUD-FECHA = WS-FECHA-PROCESO
+001330                     MOVE AUD-USERNAME  TO WORK-USERNAME
+001340                     MOVE AUD-FECHA     TO WORK-FECHA
+001350                     MOVE AUD-HORA      TO WORK-HORA
+001360                     MOVE AUD-RESULTADO TO WORK-RESULTADO
+001370                     RELEASE WORK-REC
+001375                 END-IF
+001380         END-READ
+001390     END-PERFORM.
+001400 2100-EXIT.
+001410     EXIT.
+001420 
+001430 2200-RESUMIR-ORDEN.
+001440     PERFORM UNTIL FIN-DE-SORT
+001450         RETURN WORK-FILE
+001460             AT END
+001470                 SET FIN-DE-SORT TO TRUE
+001480             NOT AT END
+001490                 PERFORM 2300-ACUMULAR-REGISTRO THRU 2300-EXIT
+001500         END-RETURN
+001510     END-PERFORM.
+001520     IF NOT ES-PRIMERA-VEZ
+001530         PERFORM 2400-ESCRIBIR-RESUMEN THRU 2400-EXIT
+001540     END-IF.
+001550 2200-EXIT.
+001560     EXIT.
+001570 
+001580 2300-ACUMULAR-REGISTRO.
+001590     IF ES-PRIMERA-VEZ
+001600         SET NO-ES-PRIMERA-VEZ TO TRUE
+001610         MOVE WORK-USERNAME TO WS-USUARIO-ANTERIOR
+001620     END-IF.
+001630 
+001640     IF WORK-USERNAME NOT = WS-USUARIO-ANTERIOR
+001650         PERFORM 2400-ESCRIBIR-RESUMEN THRU 2400-EXIT
+001660         MOVE WORK-USERNAME TO WS-USUARIO-ANTERIOR
+001670         MOVE ZERO TO WS-ACUM-EXITOSOS WS-ACUM-FALLIDOS
+001680     END-IF.
+001690 
+001700     IF WORK-RESULTADO = "EXITOSO"
+001710         ADD 1 TO WS-ACUM-EXITOSOS
+001720     ELSE
+001730         ADD 1 TO WS-ACUM-FALLIDOS
+001740     END-IF.
+001750     MOVE WORK-FECHA TO WS-ULTIMA-FECHA.
+001760     MOVE WORK-HORA  TO WS-ULTIMA-HORA.
+001770 2300-EXIT.
+001780     EXIT.
+001790 
+001800 2400-ESCRIBIR-RESUMEN.
+001810     MOVE WS-USUARIO-ANTERIOR TO RPT-USERNAME.
+001820     MOVE WS-ACUM-EXITOSOS    TO RPT-EXITOSOS.
+001830     MOVE WS-ACUM-FALLIDOS    TO RPT-FALLIDOS.
+001840     MOVE WS-ULTIMA-FECHA     TO RPT-FECHA.
+001850     MOVE WS-ULTIMA-HORA      TO RPT-HORA.
+001860     WRITE REPORTE-LINEA FROM WS-LINEA-DETALLE.
+001870 2400-EXIT.
+001880     EXIT.
+001890 
+001900 9000-FINALIZAR.
+001910     CLOSE AUDITORIA-FILE.
+001920     CLOSE REPORTE-FILE.
+001930 9000-EXIT.
+001940     EXIT.
