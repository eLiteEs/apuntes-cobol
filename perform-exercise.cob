@@ -1,23 +1,243 @@
-       identification division.
-       program-id. perform-exercise.
-
-       data division.
-       working-storage section.
-       01 altura pic 9(3).
-       01 longitud pic 9(3).
-       01 resultado pic 9(3).
-
-       procedure division.
-           display "Introduce la altura:".
-           accept altura.
-           display "Introduce la longitud:".
-           accept longitud.
-
-           perform calcular-area
-
-           display "resultado: " resultado.
-           stop run.
-
-       calcular-area.
-           multiply altura by longitud giving resultado.
-           
\ No newline at end of file
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  AREACALC                                    *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2021-10-05.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Calculadora de areas: rectangulo, circulo y triangulo,    *
+000090*  en modo interactivo o en lote contra un archivo de        *
+000100*  transacciones de mediciones (AREATRX).                    *
+000110*----------------------------------------------------------*
+000120*  MODIFICATIONS.
+000130*  2021-10-05 JFV  Version original (solo area de rectangulo,
+000140*                  RESULTADO sin decimales).
+000150*  2024-07-15 JFV  Menu con rectangulo/circulo/triangulo;
+000160*                  RESULTADO con precision decimal y
+000170*                  ROUNDED; modo de lote sobre AREATRX con
+000180*                  subtotal acumulado en AREARPT.
+000190*----------------------------------------------------------*
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. AREACALC.
+000220 AUTHOR. J. FIGUEROA VEGA.
+000230 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000240 DATE-WRITTEN. 2021-10-05.
+000250 DATE-COMPILED.
+000260 
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT TRANSACCION-FILE ASSIGN TO "AREATRX"
+000310         ORGANIZATION IS LINE SEQUENTIAL
+000320         FILE STATUS IS WS-TRX-STATUS.
+000330 
+000340     SELECT REPORTE-FILE ASSIGN TO "AREARPT"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-RPT-STATUS.
+000370 
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  TRANSACCION-FILE.
+000410 01  TRX-REC.
+000420     05  TRX-FIGURA                PIC X(01).
+000430         88  TRX-ES-RECTANGULO             VALUE "R".
+000440         88  TRX-ES-CIRCULO                 VALUE "C".
+000450         88  TRX-ES-TRIANGULO               VALUE "T".
+000460     05  TRX-DIM-1                 PIC 9(03)V99.
+000470     05  TRX-DIM-2                 PIC 9(03)V99.
+000480 
+000490 FD  REPORTE-FILE.
+000500 01  REPORTE-LINEA                 PIC X(80).
+000510 
+000520 WORKING-STORAGE SECTION.
+000530 01  WS-TRX-STATUS                 PIC X(02).
+000540     88  WS-TRX-OK                         VALUE "00".
+000550     88  WS-TRX-FIN-ARCHIVO                 VALUE "10".
+000560 
+000570 01  WS-RPT-STATUS                 PIC X(02).
+000580     88  WS-RPT-OK                        VALUE "00".
+000590 
+000600 01  WS-SWITCHES.
+000610     05  WS-OPCION                 PIC 9(01) VALUE ZERO.
+000620     05  WS-ENTRADA-OPCION         PIC X(01).
+000630     05  WS-FIN-MENU               PIC X(01) VALUE "N".
+000640         88  FIN-DE-MENU                   VALUE "S".
+000650 
+000660 01  WS-ALTURA                    PIC 9(03)V99.
+000670 01  WS-LONGITUD                  PIC 9(03)V99.
+000680 01  WS-RADIO                     PIC 9(03)V99.
+000690 01  WS-BASE                      PIC 9(03)V99.
+000700 01  WS-RESULTADO                 PIC 9(05)V99.
+000710 
+000720 01  WS-PI                        PIC 9(01)V9999 VALUE 3.1416.
+000730 
+000740 01  WS-SUBTOTAL                  PIC 9(07)V99 VALUE ZERO.
+000750 01  WS-TOTAL-PROCESADOS          PIC 9(05) COMP VALUE ZERO.
+000760 
+000770 01  WS-LINEA-ENCABEZADO          PIC X(80) VALUE
+000780     "FIG  DIM-1   DIM-2       AREA     SUBTOTAL ACUMULADO".
+000790
+000800 COPY ERRPARM.
+000810
+000820 01  WS-LINEA-DETALLE.
+000830     05  RPT-FIGURA                PIC X(01).
+000840     05  FILLER                   PIC X(02) VALUE SPACES.
+000850     05  RPT-DIM-1                PIC ZZ9.99.
+000860     05  FILLER                   PIC X(02) VALUE SPACES.
+000870     05  RPT-DIM-2                PIC ZZ9.99.
+000880     05  FILLER                   PIC X(04) VALUE SPACES.
+000890     05  RPT-AREA                 PIC ZZZZ9.99.
+000900     05  FILLER                   PIC X(04) VALUE SPACES.
+000910     05  RPT-SUBTOTAL              PIC ZZZZZZ9.99.
+000920 
+000930 PROCEDURE DIVISION.
+000940 0000-MAINLINE.
+000950     PERFORM 1000-PROCESAR-MENU THRU 1000-EXIT
+000960         UNTIL FIN-DE-MENU.
+000970     GOBACK.
+000980 
+000990*----------------------------------------------------------*
+001000*  1000-PROCESAR-MENU - Menu principal de la calculadora     *
+001010*----------------------------------------------------------*
+001020 1000-PROCESAR-MENU.
+001030     DISPLAY " ".
+001040     DISPLAY "---- AREACALC - CALCULADORA DE AREAS ----".
+001050     DISPLAY "1. Area de rectangulo".
+001060     DISPLAY "2. Area de circulo".
+001070     DISPLAY "3. Area de triangulo".
+001080     DISPLAY "4. Modo por lote (archivo AREATRX)".
+001090     DISPLAY "9. Salir".
+001100     DISPLAY "Opcion:".
+001110     ACCEPT WS-ENTRADA-OPCION.
+001120     MOVE ZERO TO WS-OPCION.
+001130     IF WS-ENTRADA-OPCION IS NUMERIC
+001140         MOVE WS-ENTRADA-OPCION TO WS-OPCION
+001150     END-IF.
+001160 
+001170     EVALUATE WS-OPCION
+001180         WHEN 1
+001190             PERFORM 2000-CALCULAR-RECTANGULO THRU 2000-EXIT
+001200         WHEN 2
+001210             PERFORM 2100-CALCULAR-CIRCULO THRU 2100-EXIT
+001220         WHEN 3
+001230             PERFORM 2200-CALCULAR-TRIANGULO THRU 2200-EXIT
+001240         WHEN 4
+001250             PERFORM 3000-PROCESAR-LOTE THRU 3000-EXIT
+001260         WHEN 9
+001270             SET FIN-DE-MENU TO TRUE
+001280         WHEN OTHER
+001290             DISPLAY "Opcion invalida"
+001300     END-EVALUATE.
+001310 1000-EXIT.
+001320     EXIT.
+001330 
+001340 2000-CALCULAR-RECTANGULO.
+001350     DISPLAY "Introduce la altura:".
+001360     ACCEPT WS-ALTURA.
+001370     DISPLAY "Introduce la longitud:".
+001380     ACCEPT WS-LONGITUD.
+001390     MULTIPLY WS-ALTURA BY WS-LONGITUD
+001400         GIVING WS-RESULTADO ROUNDED.
+001410     DISPLAY "Resultado: " WS-RESULTADO.
+001420 2000-EXIT.
+001430     EXIT.
+001440 
+001450 2100-CALCULAR-CIRCULO.
+001460     DISPLAY "Introduce el radio:".
+001470     ACCEPT WS-RADIO.
+001480     COMPUTE WS-RESULTADO ROUNDED = WS-PI * WS-RADIO * WS-RADIO.
+001490     DISPLAY "Resultado: " WS-RESULTADO.
+001500 2100-EXIT.
+001510     EXIT.
+001520 
+001530 2200-CALCULAR-TRIANGULO.
+001540     DISPLAY "Introduce la base:".
+001550     ACCEPT WS-BASE.
+001560     DISPLAY "Introduce la altura:".
+001570     ACCEPT WS-ALTURA.
+001580     COMPUTE WS-RESULTADO ROUNDED = (WS-BASE * WS-ALTURA) / 2.
+001590     DISPLAY "Resultado: " WS-RESULTADO.
+001600 2200-EXIT.
+001610     EXIT.
+001620 
+001630*----------------------------------------------------------*
+001640*  3000-PROCESAR-LOTE - Lee AREATRX, calcula el area de      *
+001650*  cada medicion segun su figura y escribe AREARPT con un    *
+001660*  subtotal acumulado.                                       *
+001670*----------------------------------------------------------*
+001680 3000-PROCESAR-LOTE.
+001690     OPEN INPUT TRANSACCION-FILE.
+001700     IF NOT WS-TRX-OK
+001710         MOVE "AREACALC"      TO ERRHAND-PROGRAMA
+001720         MOVE "3000-PROCESAR-LOTE" TO ERRHAND-PARRAFO
+001730         MOVE WS-TRX-STATUS   TO ERRHAND-FILE-STATUS
+001740         SET ERRHAND-ADVERTENCIA TO TRUE
+001750         MOVE "ERROR AL ABRIR AREATRX" TO ERRHAND-MENSAJE
+001760         CALL "ERRHAND" USING ERRHAND-PARM
+001770         GO TO 3000-EXIT
+001780     END-IF.
+001790 
+001800     OPEN OUTPUT REPORTE-FILE.
+001810     IF NOT WS-RPT-OK
+001820         MOVE "AREACALC"      TO ERRHAND-PROGRAMA
+001830         MOVE "3000-PROCESAR-LOTE" TO ERRHAND-PARRAFO
+001840         MOVE WS-RPT-STATUS   TO ERRHAND-FILE-STATUS
+001850         SET ERRHAND-ADVERTENCIA TO TRUE
+001860         MOVE "ERROR AL ABRIR AREARPT" TO ERRHAND-MENSAJE
+001870         CALL "ERRHAND" USING ERRHAND-PARM
+001880         CLOSE TRANSACCION-FILE
+001890         GO TO 3000-EXIT
+001900     END-IF.
+001910 
+001920     MOVE ZERO TO WS-SUBTOTAL.
+001930     MOVE ZERO TO WS-TOTAL-PROCESADOS.
+001940     MOVE WS-LINEA-ENCABEZADO TO REPORTE-LINEA.
+001950     WRITE REPORTE-LINEA.
+001960 
+001970     PERFORM 3100-LEER-TRANSACCION THRU 3100-EXIT
+001980         UNTIL WS-TRX-FIN-ARCHIVO.
+001990 
+002000     CLOSE TRANSACCION-FILE.
+002010     CLOSE REPORTE-FILE.
+002020     DISPLAY " ".
+002030     DISPLAY "REGISTROS PROCESADOS: " WS-TOTAL-PROCESADOS.
+002040     DISPLAY "SUBTOTAL ACUMULADO  : " WS-SUBTOTAL.
+002050 3000-EXIT.
+002060     EXIT.
+002070 
+002080 3100-LEER-TRANSACCION.
+002090     READ TRANSACCION-FILE
+002100         AT END
+002110             SET WS-TRX-FIN-ARCHIVO TO TRUE
+002120         NOT AT END
+002130             PERFORM 3200-CALCULAR-Y-ACUMULAR THRU 3200-EXIT
+002140             ADD 1 TO WS-TOTAL-PROCESADOS
+002150     END-READ.
+002160 3100-EXIT.
+002170     EXIT.
+002180 
+002190 3200-CALCULAR-Y-ACUMULAR.
+002200     EVALUATE TRUE
+002210         WHEN TRX-ES-RECTANGULO
+002220             MULTIPLY TRX-DIM-1 BY TRX-DIM-2
+002230                 GIVING WS-RESULTADO ROUNDED
+002240         WHEN TRX-ES-CIRCULO
+002250             COMPUTE WS-RESULTADO ROUNDED =
+002260                 WS-PI * TRX-DIM-1 * TRX-DIM-1
+002270         WHEN TRX-ES-TRIANGULO
+002280             COMPUTE WS-RESULTADO ROUNDED =
+002290                 (TRX-DIM-1 * TRX-DIM-2) / 2
+002300         WHEN OTHER
+002310             DISPLAY "FIGURA DESCONOCIDA EN AREATRX: " TRX-FIGURA
+002320             MOVE ZERO TO WS-RESULTADO
+002330     END-EVALUATE.
+002340     ADD WS-RESULTADO TO WS-SUBTOTAL.
+002350 
+002360     MOVE TRX-FIGURA    TO RPT-FIGURA.
+002370     MOVE TRX-DIM-1     TO RPT-DIM-1.
+002380     MOVE TRX-DIM-2     TO RPT-DIM-2.
+002390     MOVE WS-RESULTADO  TO RPT-AREA.
+002400     MOVE WS-SUBTOTAL   TO RPT-SUBTOTAL.
+002410     WRITE REPORTE-LINEA FROM WS-LINEA-DETALLE.
+002420 3200-EXIT.
+002430     EXIT.
