@@ -0,0 +1,22 @@
+000010*----------------------------------------------------------*
+000020*  ESTUD.CPY                                                *
+000030*  Layout de registro maestro de estudiantes.  Compartido   *
+000040*  por ESCUELA y todos los programas de carga, reporte,     *
+000050*  mantenimiento, archivo y extracto que procesan el        *
+000060*  archivo maestro de estudiantes (ver ESTUDIDX).            *
+000070*----------------------------------------------------------*
+000080* 2024-01-10 JFV  Creacion inicial.
+000090*----------------------------------------------------------*
+000100 01  ESTUDIANTE-REC.
+000110     05  ESTUDIANTE-IDEN             PIC X(05).
+000120     05  ESTUDIANTE-NOMBRE           PIC X(30).
+000130     05  ESTUDIANTE-EDAD             PIC 9(02).
+000140     05  ESTUDIANTE-PROMEDIO         PIC 9(02)V9(02).
+000150     05  ESTUDIANTE-CURSO            PIC X(10).
+000160     05  ESTUDIANTE-FEC-INSCRIPCION.
+000170         10  ESTUDIANTE-FEC-AAAA     PIC 9(04).
+000180         10  ESTUDIANTE-FEC-MM       PIC 9(02).
+000190         10  ESTUDIANTE-FEC-DD       PIC 9(02).
+000200     05  ESTUDIANTE-ESTADO           PIC X(01).
+000210         88  ESTUDIANTE-ACTIVO               VALUE "A".
+000220         88  ESTUDIANTE-INACTIVO             VALUE "I".
