@@ -1,19 +1,218 @@
-       identification division.
-       program-id. LOGIN.
-
-       data division.
-       working-storage section.
-       01 USERNAME pic x(20).
-       01 ADMIN-NAME pic x(20) value "admin".
-
-       procedure division.
-           display "Enter username:".
-           accept USERNAME.
-
-           if USERNAME = ADMIN-NAME
-               display "Welcome Admin!"
-           else
-               display "Hi, " USERNAME
-           end-if.
-
-           stop run.
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  LOGIN                                       *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2021-09-15.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Validacion de acceso contra el archivo de usuarios        *
+000090*  LOGINUSR: valida contrasena, aplica bloqueo por intentos  *
+000100*  fallidos consecutivos y registra cada intento en el       *
+000110*  archivo de auditoria de seguridad LOGAUDIT.               *
+000120*----------------------------------------------------------*
+000130*  MODIFICATIONS.
+000140*  2021-09-15 JFV  Version original (un solo USERNAME fijo).
+000150*  2024-03-02 JFV  Usuarios y contrasenas via archivo LOGINUSR
+000160*                  indexado; bloqueo tras intentos fallidos;
+000170*                  bitacora de auditoria LOGAUDIT; rol de
+000180*                  acceso devuelto segun USUARIO-ROL.
+000190*----------------------------------------------------------*
+000200 IDENTIFICATION DIVISION.
+000210 PROGRAM-ID. LOGIN.
+000220 AUTHOR. J. FIGUEROA VEGA.
+000230 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000240 DATE-WRITTEN. 2021-09-15.
+000250 DATE-COMPILED.
+000260 
+000270 ENVIRONMENT DIVISION.
+000280 INPUT-OUTPUT SECTION.
+000290 FILE-CONTROL.
+000300     SELECT USUARIO-FILE ASSIGN TO "LOGINUSR"
+000310         ORGANIZATION IS INDEXED
+000320         ACCESS MODE IS DYNAMIC
+000330         RECORD KEY IS USUARIO-USERNAME
+000340         FILE STATUS IS WS-USR-STATUS.
+000350 
+000360     SELECT AUDITORIA-FILE ASSIGN TO "LOGAUDIT"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-AUD-STATUS.
+000390 
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  USUARIO-FILE.
+000430     COPY USRREC.
+000440 
+000450 FD  AUDITORIA-FILE.
+000460 01  AUD-REC.
+000470     05  AUD-FECHA                PIC 9(08).
+000480     05  FILLER                  PIC X(01) VALUE SPACE.
+000490     05  AUD-HORA                 PIC 9(06).
+000500     05  FILLER                  PIC X(01) VALUE SPACE.
+000510     05  AUD-USERNAME             PIC X(20).
+000520     05  FILLER                  PIC X(01) VALUE SPACE.
+000530     05  AUD-RESULTADO            PIC X(10).
+000540 
+000550 WORKING-STORAGE SECTION.
+000560 01  WS-USR-STATUS                PIC X(02).
+000570     88  WS-USR-OK                        VALUE "00".
+000580 
+000590 01  WS-AUD-STATUS                PIC X(02).
+000600     88  WS-AUD-OK                        VALUE "00".
+000610 
+000620 01  WS-MAX-INTENTOS              PIC 9(02) VALUE 3.
+000630 
+000640 01  WS-ENTRADA-USERNAME          PIC X(20).
+000650 01  WS-ENTRADA-PASSWORD          PIC X(20).
+000660 
+000670 01  WS-SWITCHES.
+000680     05  WS-ACCESO-OK              PIC X(01) VALUE "N".
+000690         88  ACCESO-CONCEDIDO              VALUE "S".
+000700
+000710 COPY ERRPARM.
+000720
+000721 LINKAGE SECTION.
+000722 COPY LOGPARM.
+000723
+000730 PROCEDURE DIVISION USING LOGIN-PARM.
+000740 0000-MAINLINE.
+000741     SET LOGIN-DENEGADO TO TRUE.
+000750     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000760     PERFORM 2000-VALIDAR-ACCESO THRU 2000-EXIT.
+000770     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000780     GOBACK.
+000790 
+000800*----------------------------------------------------------*
+000810*  1000-INICIALIZAR - Abre el archivo de usuarios y la       *
+000820*  bitacora de auditoria.                                    *
+000830*----------------------------------------------------------*
+000840 1000-INICIALIZAR.
+000850     OPEN I-O USUARIO-FILE.
+000860     IF NOT WS-USR-OK
+000870         MOVE "LOGIN"          TO ERRHAND-PROGRAMA
+000880         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+000890         MOVE WS-USR-STATUS    TO ERRHAND-FILE-STATUS
+000900         SET ERRHAND-FATAL TO TRUE
+000910         MOVE "ERROR AL ABRIR LOGINUSR" TO ERRHAND-MENSAJE
+000920         CALL "ERRHAND" USING ERRHAND-PARM
+000930         STOP RUN
+000940     END-IF.
+000950
+000960     OPEN EXTEND AUDITORIA-FILE.
+000970     IF NOT WS-AUD-OK
+000980         OPEN OUTPUT AUDITORIA-FILE
+000990     END-IF.
+001000     IF NOT WS-AUD-OK
+001010         MOVE "LOGIN"          TO ERRHAND-PROGRAMA
+001020         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+001030         MOVE WS-AUD-STATUS    TO ERRHAND-FILE-STATUS
+001040         SET ERRHAND-FATAL TO TRUE
+001050         MOVE "ERROR AL ABRIR LOGAUDIT" TO ERRHAND-MENSAJE
+001060         CALL "ERRHAND" USING ERRHAND-PARM
+001070         STOP RUN
+001080     END-IF.
+001090 1000-EXIT.
+001100     EXIT.
+001110 
+001120*----------------------------------------------------------*
+001130*  2000-VALIDAR-ACCESO - Pide usuario y contrasena, los       *
+001140*  valida contra LOGINUSR y aplica bloqueo por intentos       *
+001150*  fallidos consecutivos.                                     *
+001160*----------------------------------------------------------*
+001170 2000-VALIDAR-ACCESO.
+001180     DISPLAY "Usuario:".
+001190     ACCEPT WS-ENTRADA-USERNAME.
+001200     MOVE WS-ENTRADA-USERNAME TO USUARIO-USERNAME.
+001210 
+001220     READ USUARIO-FILE
+001230         INVALID KEY
+001240             DISPLAY "USUARIO NO EXISTE"
+001250             MOVE "NO-EXISTE" TO AUD-RESULTADO
+001260             PERFORM 2900-AUDITAR-INTENTO THRU 2900-EXIT
+001270             GO TO 2000-EXIT
+001280     END-READ.
+001290 
+001300     IF USUARIO-BLOQUEADO
+001310         DISPLAY "CUENTA BLOQUEADA, CONTACTE AL ADMINISTRADOR"
+001320         MOVE "BLOQUEADO" TO AUD-RESULTADO
+001330         PERFORM 2900-AUDITAR-INTENTO THRU 2900-EXIT
+001340         GO TO 2000-EXIT
+001350     END-IF.
+001360 
+001370     DISPLAY "Contrasena:" WITH NO ADVANCING.
+001380     ACCEPT WS-ENTRADA-PASSWORD WITH NO ECHO.
+001390     DISPLAY " ".
+001400 
+001410     IF WS-ENTRADA-PASSWORD = USUARIO-PASSWORD
+001420         PERFORM 2100-ACCESO-EXITOSO THRU 2100-EXIT
+001430     ELSE
+001440         PERFORM 2200-ACCESO-FALLIDO THRU 2200-EXIT
+001450     END-IF.
+001460 2000-EXIT.
+001470     EXIT.
+001480 
+001490 2100-ACCESO-EXITOSO.
+001500     MOVE ZERO TO USUARIO-INTENTOS-FALLOS.
+001510     PERFORM 2800-SELLAR-INTENTO THRU 2800-EXIT.
+001520     REWRITE USUARIO-REC.
+001530     SET ACCESO-CONCEDIDO TO TRUE.
+001535     SET LOGIN-CONCEDIDO TO TRUE.
+001537     MOVE USUARIO-ROL TO LOGIN-ROL.
+001540     MOVE "EXITOSO" TO AUD-RESULTADO.
+001550     PERFORM 2900-AUDITAR-INTENTO THRU 2900-EXIT.
+001560
+001570     EVALUATE TRUE
+001580         WHEN USUARIO-ROL-ADMIN
+001590             DISPLAY "BIENVENIDO, " USUARIO-USERNAME " (ADMIN)"
+001600         WHEN USUARIO-ROL-STAFF
+001610             DISPLAY "BIENVENIDO, " USUARIO-USERNAME " (STAFF)"
+001620         WHEN USUARIO-ROL-CONSULTA
+001630             DISPLAY "BIENVENIDO, " USUARIO-USERNAME
+001640                 " (SOLO CONSULTA)"
+001650         WHEN OTHER
+001660             DISPLAY "BIENVENIDO, " USUARIO-USERNAME
+001670     END-EVALUATE.
+001680 2100-EXIT.
+001690     EXIT.
+001700 
+001710 2200-ACCESO-FALLIDO.
+001720     ADD 1 TO USUARIO-INTENTOS-FALLOS.
+001730     PERFORM 2800-SELLAR-INTENTO THRU 2800-EXIT.
+001740     IF USUARIO-INTENTOS-FALLOS >= WS-MAX-INTENTOS
+001750         SET USUARIO-BLOQUEADO TO TRUE
+001760         DISPLAY "CONTRASENA INCORRECTA, CUENTA BLOQUEADA"
+001770         MOVE "BLOQUEADO" TO AUD-RESULTADO
+001780     ELSE
+001790         DISPLAY "CONTRASENA INCORRECTA"
+001800         MOVE "FALLIDO" TO AUD-RESULTADO
+001810     END-IF.
+001820     REWRITE USUARIO-REC.
+001830     PERFORM 2900-AUDITAR-INTENTO THRU 2900-EXIT.
+001840 2200-EXIT.
+001850     EXIT.
+001860 
+001870 2800-SELLAR-INTENTO.
+001880     ACCEPT USUARIO-UI-AAAAMMDD FROM DATE YYYYMMDD.
+001890     ACCEPT USUARIO-UI-HHMMSS FROM TIME.
+001900 2800-EXIT.
+001910     EXIT.
+001920 
+001930*----------------------------------------------------------*
+001940*  2900-AUDITAR-INTENTO - Escribe una linea en LOGAUDIT con   *
+001950*  usuario, fecha/hora y resultado del intento.                *
+001960*----------------------------------------------------------*
+001970 2900-AUDITAR-INTENTO.
+001980     ACCEPT AUD-FECHA FROM DATE YYYYMMDD.
+001990     ACCEPT AUD-HORA FROM TIME.
+002000     MOVE WS-ENTRADA-USERNAME TO AUD-USERNAME.
+002010     WRITE AUD-REC.
+002020 2900-EXIT.
+002030     EXIT.
+002040 
+002050*----------------------------------------------------------*
+002060*  9000-FINALIZAR - Cierra los archivos abiertos               *
+002070*----------------------------------------------------------*
+002080 9000-FINALIZAR.
+002090     CLOSE USUARIO-FILE.
+002100     CLOSE AUDITORIA-FILE.
+002110 9000-EXIT.
+002120     EXIT.
