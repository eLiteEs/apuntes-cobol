@@ -0,0 +1,19 @@
+000010*----------------------------------------------------------*
+000020*  AUDREC.CPY                                                *
+000030*  Layout del renglon de auditoria de ESCAUDIT.  Compartido   *
+000040*  por ESCUELA y por el programa de mantenimiento, para que   *
+000050*  ambos escriban el mismo formato de registro al archivo     *
+000060*  de auditoria de estudiantes.                               *
+000070*----------------------------------------------------------*
+000080* 2024-01-18 JFV  Creacion inicial.
+000090*----------------------------------------------------------*
+000100 01  AUDIT-REC.
+000110     05  AUD-FECHA               PIC 9(08).
+000120     05  FILLER                  PIC X(01) VALUE SPACE.
+000130     05  AUD-HORA                PIC 9(06).
+000140     05  FILLER                  PIC X(01) VALUE SPACE.
+000150     05  AUD-OPERADOR            PIC X(20).
+000160     05  FILLER                  PIC X(01) VALUE SPACE.
+000170     05  AUD-IDEN                PIC X(05).
+000180     05  FILLER                  PIC X(01) VALUE SPACE.
+000190     05  AUD-OPERACION           PIC X(12).
