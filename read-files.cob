@@ -1,29 +1,284 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. READFILES.
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  READFILES                                   *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2021-11-04.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Lectura secuencial del archivo de estudiantes recibido    *
+000090*  como entrada (READIN), con filtro opcional por curso y    *
+000100*  resumen de fin de trabajo.                                 *
+000110*----------------------------------------------------------*
+000120*  MODIFICATIONS.
+000130*  2021-11-04 JFV  Version original (leia su propio fuente).
+000140*  2024-06-20 JFV  Lee un archivo de datos real (layout de
+000150*                  ESTUDIANTE) en vez de su propio fuente;
+000160*                  verificacion de FILE STATUS; nombre de
+000170*                  archivo parametrizable via READIN.
+000180*----------------------------------------------------------*
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. READFILES.
+000210 AUTHOR. J. FIGUEROA VEGA.
+000220 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000230 DATE-WRITTEN. 2021-11-04.
+000240 DATE-COMPILED.
+000250
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT FILE-INPUT ASSIGN TO "READIN"
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-IN-STATUS.
+000320
+000330     SELECT WORK-FILE ASSIGN TO "LECTWORK"
+000340         ORGANIZATION IS SEQUENTIAL.
+000350
+000360     SELECT LECTURA-INDEXADA ASSIGN TO "LECTIDX"
+000370         ORGANIZATION IS INDEXED
+000380         ACCESS MODE IS DYNAMIC
+000390         RECORD KEY IS ESTUDIANTE-IDEN OF LECTURA-REC
+000400         ALTERNATE RECORD KEY IS ESTUDIANTE-CURSO OF LECTURA-REC
+000410             WITH DUPLICATES
+000420         FILE STATUS IS WS-LEC-STATUS.
 
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT FILE-INPUT ASSIGN TO "read-files.cob"
-               ORGANIZATION IS LINE SEQUENTIAL.
+000422     SELECT FILTRO-FILE ASSIGN TO "LECTFILTRO"
+000424         ORGANIZATION IS LINE SEQUENTIAL
+000426         FILE STATUS IS WS-FLT-STATUS.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  FILE-INPUT.
+000470     COPY ESTUD.
+000480
+000490
+000500 SD  WORK-FILE.
+000510     COPY ESTUD REPLACING ESTUDIANTE-REC BY WORK-REC.
+000520
+000530 FD  LECTURA-INDEXADA.
+000540     COPY ESTUD REPLACING ESTUDIANTE-REC BY LECTURA-REC.
 
-       DATA DIVISION.
-       FILE SECTION.
-       FD FILE-INPUT.
-       01 TEXTO PIC X(100).  *> Máximo 100 caracteres por línea.
-
-       WORKING-STORAGE SECTION.
-       01 EOF-FLAG PIC X VALUE "N".  *> Bandera para detectar fin de archivo.
-
-       PROCEDURE DIVISION.
-           OPEN INPUT FILE-INPUT.
-           
-           PERFORM LEER-LINEA UNTIL EOF-FLAG = "S".
-
-           CLOSE FILE-INPUT.
-           STOP RUN.
-
-       LEER-LINEA.
-           READ FILE-INPUT 
-               AT END MOVE "S" TO EOF-FLAG
-               NOT AT END DISPLAY "Texto: " TEXTO.
+000542 FD  FILTRO-FILE.
+000544     COPY ESTUD REPLACING ESTUDIANTE-REC BY FILTRO-REC.
+000550
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-IN-STATUS                 PIC X(02).
+000580     88  WS-IN-OK                         VALUE "00".
+000590     88  WS-IN-FIN-ARCHIVO                 VALUE "10".
+000600
+000610 01  WS-LEC-STATUS                PIC X(02).
+000620     88  WS-LEC-OK                        VALUE "00".
+000625
+000627 01  WS-FLT-STATUS                PIC X(02).
+000628     88  WS-FLT-OK                        VALUE "00".
+000630
+000640 01  WS-SWITCHES.
+000650     05  WS-EOF-FLAG              PIC X(01) VALUE "N".
+000660         88  FIN-DE-ARCHIVO                VALUE "S".
+000670     05  WS-HAY-FILTRO             PIC X(01) VALUE "N".
+000680         88  HAY-FILTRO-DE-CURSO           VALUE "S".
+000690     05  WS-FIN-INDEXADO           PIC X(01) VALUE "N".
+000700         88  FIN-DE-INDEXADO               VALUE "S".
+000710     05  WS-TOTALES-OK             PIC X(01) VALUE "N".
+000720         88  TOTALES-CONCILIADOS          VALUE "S".
+000730 01  WS-FILTRO-CURSO              PIC X(10).
+000740
+000750 01  WS-CONTADORES.
+000760     05  WS-TOTAL-LEIDOS          PIC 9(07) COMP VALUE ZERO.
+000765     05  WS-TOTAL-BLANCOS         PIC 9(07) COMP VALUE ZERO.
+000770     05  WS-TOTAL-COINCIDENTES    PIC 9(07) COMP VALUE ZERO.
+000780     05  WS-TOTAL-DESCARTADOS     PIC 9(07) COMP VALUE ZERO.
+000790     05  WS-TOTAL-INDEXADOS       PIC 9(07) COMP VALUE ZERO.
+000800     05  WS-TOTAL-LIBERADOS       PIC 9(07) COMP VALUE ZERO.
+000810
+000820 01  WS-TOTALES-CONTROL.
+000830     05  WS-SUMA-PROMEDIO-LIBERADO PIC 9(07)V99 VALUE ZERO.
+000840     05  WS-SUMA-PROMEDIO-INDEXADO PIC 9(07)V99 VALUE ZERO.
+000850 COPY ERRPARM.
+000860
+000870 PROCEDURE DIVISION.
+000880 0000-MAINLINE.
+000890     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000920     PERFORM 2000-CONSTRUIR-INDEXADO THRU 2000-EXIT.
+000930     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000940     STOP RUN.
+000950
+000960*----------------------------------------------------------*
+000970*  1000-INICIALIZAR - Abre el archivo de entrada             *
+000980*----------------------------------------------------------*
+000990 1000-INICIALIZAR.
+001000     OPEN INPUT FILE-INPUT.
+001010     IF NOT WS-IN-OK
+001020         MOVE "READFILES"     TO ERRHAND-PROGRAMA
+001030         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+001040         MOVE WS-IN-STATUS    TO ERRHAND-FILE-STATUS
+001050         SET ERRHAND-FATAL TO TRUE
+001060         MOVE "ERROR AL ABRIR READIN" TO ERRHAND-MENSAJE
+001070         CALL "ERRHAND" USING ERRHAND-PARM
+001080         STOP RUN
+001090     END-IF.
+001100
+001110     DISPLAY "Filtrar por curso (en blanco = todos):".
+001120     ACCEPT WS-FILTRO-CURSO.
+001130     IF WS-FILTRO-CURSO NOT = SPACES
+001140         SET HAY-FILTRO-DE-CURSO TO TRUE
+001142         OPEN OUTPUT FILTRO-FILE
+001144         IF NOT WS-FLT-OK
+001146             MOVE "READFILES"     TO ERRHAND-PROGRAMA
+001148             MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+001150             MOVE WS-FLT-STATUS   TO ERRHAND-FILE-STATUS
+001152             SET ERRHAND-ADVERTENCIA TO TRUE
+001154             MOVE "ERROR AL ABRIR LECTFILTRO" TO ERRHAND-MENSAJE
+001156             CALL "ERRHAND" USING ERRHAND-PARM
+001158             MOVE "N" TO WS-HAY-FILTRO
+001159         END-IF
+001159     END-IF.
+001160 1000-EXIT.
+001170     EXIT.
+001180
+001490*----------------------------------------------------------*
+001500*  2000-CONSTRUIR-INDEXADO - Pasada unica sobre READIN:       *
+001510*  ordena por IDEN con SORT y, en la misma pasada de carga,   *
+001520*  cuenta, filtra y muestra cada registro antes de liberarlo  *
+001530*  al SORT; el resultado se guarda en el archivo indexado     *
+001540*  LECTIDX (clave primaria IDEN, clave alterna CURSO), que     *
+001550*  queda disponible para consulta directa por ID o por curso  *
+001555*  desde otros programas.                                      *
+001560*----------------------------------------------------------*
+001570 2000-CONSTRUIR-INDEXADO.
+001700     OPEN OUTPUT LECTURA-INDEXADA.
+001710     IF NOT WS-LEC-OK
+001720         MOVE "READFILES"     TO ERRHAND-PROGRAMA
+001730         MOVE "2000-CONSTRUIR-INDEXADO" TO ERRHAND-PARRAFO
+001740         MOVE WS-LEC-STATUS   TO ERRHAND-FILE-STATUS
+001750         SET ERRHAND-ADVERTENCIA TO TRUE
+001760         MOVE "ERROR AL ABRIR LECTIDX" TO ERRHAND-MENSAJE
+001770         CALL "ERRHAND" USING ERRHAND-PARM
+001780         GO TO 2000-EXIT
+001800     END-IF.
+001810
+001820     SORT WORK-FILE
+001830         ON ASCENDING KEY ESTUDIANTE-IDEN OF WORK-REC
+001840         INPUT PROCEDURE IS 2100-LEER-Y-FILTRAR THRU 2100-EXIT
+001850         OUTPUT PROCEDURE IS 2200-ESCRIBIR-INDEXADO
+001860             THRU 2200-EXIT.
+001870
+001890     CLOSE LECTURA-INDEXADA.
+001900     PERFORM 2300-RECONCILIAR-TOTALES THRU 2300-EXIT.
+001910 2000-EXIT.
+001920     EXIT.
+001930
+001935*----------------------------------------------------------*
+001936*  2100-LEER-Y-FILTRAR - Unica lectura de READIN: cuenta,     *
+001937*  filtra y muestra cada registro, y libera al SORT solo los  *
+001938*  que pasan el filtro de curso.                               *
+001939*----------------------------------------------------------*
+001940 2100-LEER-Y-FILTRAR.
+001950     PERFORM UNTIL FIN-DE-ARCHIVO
+001960         READ FILE-INPUT
+001970             AT END
+001980                 SET FIN-DE-ARCHIVO TO TRUE
+001990             NOT AT END
+002000                 ADD 1 TO WS-TOTAL-LEIDOS
+002010                 IF ESTUDIANTE-REC = SPACES
+002020                     ADD 1 TO WS-TOTAL-BLANCOS
+002030                 ELSE
+002040                     PERFORM 2150-EVALUAR-FILTRO THRU 2150-EXIT
+002050                 END-IF
+002090         END-READ
+002100     END-PERFORM.
+002110 2100-EXIT.
+002120     EXIT.
+002130
+002135*----------------------------------------------------------*
+002136*  2150-EVALUAR-FILTRO - Si hay filtro de curso, descarta     *
+002137*  los estudiantes de otro curso; los que coinciden se         *
+002138*  muestran, se copian a LECTFILTRO (modo de copia selectiva)  *
+002139*  y se liberan al SORT para quedar en el indexado LECTIDX.    *
+002140*----------------------------------------------------------*
+002141 2150-EVALUAR-FILTRO.
+002142     IF HAY-FILTRO-DE-CURSO AND
+002143        ESTUDIANTE-CURSO OF ESTUDIANTE-REC NOT = WS-FILTRO-CURSO
+002144         ADD 1 TO WS-TOTAL-DESCARTADOS
+002145         GO TO 2150-EXIT
+002146     END-IF.
+002147     ADD 1 TO WS-TOTAL-COINCIDENTES.
+002148     DISPLAY "Texto: " ESTUDIANTE-IDEN OF ESTUDIANTE-REC " "
+002149         ESTUDIANTE-NOMBRE OF ESTUDIANTE-REC.
+002150     IF HAY-FILTRO-DE-CURSO
+002151         MOVE CORRESPONDING ESTUDIANTE-REC TO FILTRO-REC
+002152         WRITE FILTRO-REC
+002153     END-IF.
+002154     MOVE CORRESPONDING ESTUDIANTE-REC TO WORK-REC.
+002155     ADD 1 TO WS-TOTAL-LIBERADOS.
+002156     ADD ESTUDIANTE-PROMEDIO OF ESTUDIANTE-REC
+002157         TO WS-SUMA-PROMEDIO-LIBERADO.
+002158     RELEASE WORK-REC.
+002159 2150-EXIT.
+002160     EXIT.
+002161
+002162*----------------------------------------------------------*
+002163*  2200-ESCRIBIR-INDEXADO - Descarga el SORT hacia LECTIDX.   *
+002164*----------------------------------------------------------*
+002165 2200-ESCRIBIR-INDEXADO.
+002166     PERFORM UNTIL FIN-DE-INDEXADO
+002167         RETURN WORK-FILE
+002168             AT END
+002169                 SET FIN-DE-INDEXADO TO TRUE
+002170             NOT AT END
+002171                 MOVE CORRESPONDING WORK-REC TO LECTURA-REC
+002172                 WRITE LECTURA-REC
+002173                     INVALID KEY
+002174                         DISPLAY "DUPLICADO EN LECTIDX: "
+002175                             ESTUDIANTE-IDEN OF LECTURA-REC
+002176                     NOT INVALID KEY
+002177                         ADD ESTUDIANTE-PROMEDIO OF LECTURA-REC
+002178                             TO WS-SUMA-PROMEDIO-INDEXADO
+002179                         ADD 1 TO WS-TOTAL-INDEXADOS
+002180                 END-WRITE
+002181         END-RETURN
+002182     END-PERFORM.
+002183 2200-EXIT.
+002184     EXIT.
+002185
+002350*----------------------------------------------------------*
+002360*  2300-RECONCILIAR-TOTALES - La cantidad y la suma de        *
+002370*  PROMEDIO de los registros liberados al SORT deben cuadrar   *
+002380*  con lo realmente escrito en LECTIDX; si no cuadran se       *
+002390*  registra y el extracto no se da por bueno.                  *
+002400*----------------------------------------------------------*
+002410 2300-RECONCILIAR-TOTALES.
+002420     IF WS-TOTAL-LIBERADOS = WS-TOTAL-INDEXADOS
+002430        AND WS-SUMA-PROMEDIO-LIBERADO = WS-SUMA-PROMEDIO-INDEXADO
+002440         SET TOTALES-CONCILIADOS TO TRUE
+002450         DISPLAY "TOTALES DE CONTROL CONCILIADOS".
+002460
+002470     IF NOT TOTALES-CONCILIADOS
+002480         MOVE "READFILES"       TO ERRHAND-PROGRAMA
+002490         MOVE "2300-RECONCILIAR-TOTALES" TO ERRHAND-PARRAFO
+002500         MOVE SPACES             TO ERRHAND-FILE-STATUS
+002510         SET ERRHAND-ADVERTENCIA TO TRUE
+002520         MOVE "TOTALES DE CONTROL NO CONCILIAN EN EL EXTRACTO"
+002530             TO ERRHAND-MENSAJE
+002540         CALL "ERRHAND" USING ERRHAND-PARM
+002550         MOVE 4 TO RETURN-CODE
+002560     END-IF.
+002570 2300-EXIT.
+002580     EXIT.
+002590
+002600*----------------------------------------------------------*
+002610*  9000-FINALIZAR - Imprime el resumen de fin de trabajo     *
+002620*----------------------------------------------------------*
+002630 9000-FINALIZAR.
+002631     CLOSE FILE-INPUT.
+002632     IF HAY-FILTRO-DE-CURSO
+002634         CLOSE FILTRO-FILE
+002636     END-IF.
+002640     DISPLAY " ".
+002650     DISPLAY "---- RESUMEN DE LECTURA ----".
+002660     DISPLAY "REGISTROS LEIDOS      : " WS-TOTAL-LEIDOS.
+002665     DISPLAY "REGISTROS EN BLANCO   : " WS-TOTAL-BLANCOS.
+002670     DISPLAY "REGISTROS COINCIDENTES: " WS-TOTAL-COINCIDENTES.
+002680     DISPLAY "REGISTROS DESCARTADOS : " WS-TOTAL-DESCARTADOS.
+002690     DISPLAY "REGISTROS INDEXADOS   : " WS-TOTAL-INDEXADOS.
+002700 9000-EXIT.
+002710     EXIT.
