@@ -0,0 +1,168 @@
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  ESCREPT                                     *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2024-01-15.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Reporte de lista de clase: lee el archivo maestro de      *
+000090*  estudiantes ESTUDIDX, lo ordena por PROMEDIO descendente  *
+000100*  y lo imprime con el promedio general del grupo al final.  *
+000110*----------------------------------------------------------*
+000120*  MODIFICATIONS.
+000130*  2024-01-15 JFV  Creacion inicial.
+000140*----------------------------------------------------------*
+000150 IDENTIFICATION DIVISION.
+000160 PROGRAM-ID. ESCREPT.
+000170 AUTHOR. J. FIGUEROA VEGA.
+000180 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000190 DATE-WRITTEN. 2024-01-15.
+000200 DATE-COMPILED.
+000210
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT ESTUDIANTE-FILE ASSIGN TO "ESTUDIDX"
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS ESTUDIANTE-IDEN
+000290         FILE STATUS IS WS-STU-STATUS.
+000300
+000310     SELECT WORK-FILE ASSIGN TO "ESCWORK"
+000320         ORGANIZATION IS SEQUENTIAL.
+000330
+000340     SELECT REPORTE-FILE ASSIGN TO "ESCREPT"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-RPT-STATUS.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  ESTUDIANTE-FILE.
+000410     COPY ESTUD.
+000420
+000430 SD  WORK-FILE.
+000440 01  WORK-REC.
+000450     05  WORK-PROMEDIO             PIC 9(02)V9(02).
+000460     05  WORK-IDEN                 PIC X(05).
+000470     05  WORK-NOMBRE               PIC X(30).
+000480     05  WORK-EDAD                 PIC 9(02).
+000490
+000500 FD  REPORTE-FILE.
+000510 01  REPORTE-LINEA                PIC X(80).
+000520
+000530 WORKING-STORAGE SECTION.
+000540 01  WS-STU-STATUS                PIC X(02).
+000550     88  WS-STU-OK                        VALUE "00".
+000560     88  WS-STU-FIN-ARCHIVO               VALUE "10".
+000570
+000580 01  WS-RPT-STATUS                PIC X(02).
+000590     88  WS-RPT-OK                        VALUE "00".
+000600
+000610 01  WS-FIN-SORT                  PIC X(01) VALUE "N".
+000620     88  FIN-DE-SORT                      VALUE "S".
+000630
+000640 01  WS-CONTADORES.
+000650     05  WS-TOTAL-ESTUDIANTES     PIC 9(05) COMP VALUE ZERO.
+000660     05  WS-SUMA-PROMEDIOS        PIC 9(07)V9(02) VALUE ZERO.
+000670     05  WS-PROMEDIO-GENERAL      PIC 9(02)V9(02) VALUE ZERO.
+000680
+000690 01  WS-LINEA-DETALLE.
+000700     05  FILLER                   PIC X(01) VALUE SPACE.
+000710     05  RPT-IDEN                 PIC X(05).
+000720     05  FILLER                   PIC X(02) VALUE SPACES.
+000730     05  RPT-NOMBRE                PIC X(30).
+000740     05  FILLER                   PIC X(02) VALUE SPACES.
+000750     05  RPT-EDAD                 PIC Z9.
+000760     05  FILLER                   PIC X(04) VALUE SPACES.
+000770     05  RPT-PROMEDIO             PIC Z9.99.
+000780     05  FILLER                   PIC X(26) VALUE SPACES.
+000790
+000800 01  WS-LINEA-PROMEDIO.
+000810     05  FILLER                   PIC X(01) VALUE SPACE.
+000820     05  FILLER                   PIC X(28)
+000830         VALUE "PROMEDIO GENERAL DEL GRUPO:".
+000840     05  RPT-PROMEDIO-GRAL        PIC Z9.99.
+000850     05  FILLER                   PIC X(46) VALUE SPACES.
+000860
+000865 COPY ERRPARM.
+000866
+000870 PROCEDURE DIVISION.
+000880 0000-MAINLINE.
+000890     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000900     PERFORM 2000-GENERAR-REPORTE THRU 2000-EXIT.
+000910     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000920     STOP RUN.
+000930
+000940 1000-INICIALIZAR.
+000950     OPEN INPUT ESTUDIANTE-FILE.
+000960     IF NOT WS-STU-OK
+000965         MOVE "ESCREPT"        TO ERRHAND-PROGRAMA
+000966         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+000967         MOVE WS-STU-STATUS    TO ERRHAND-FILE-STATUS
+000968         SET ERRHAND-FATAL TO TRUE
+000969         MOVE "ERROR AL ABRIR ESTUDIDX" TO ERRHAND-MENSAJE
+000970         CALL "ERRHAND" USING ERRHAND-PARM
+000980         STOP RUN
+000990     END-IF.
+001000     OPEN OUTPUT REPORTE-FILE.
+001010 1000-EXIT.
+001020     EXIT.
+001030
+001040*----------------------------------------------------------*
+001050*  2000-GENERAR-REPORTE - Ordena por PROMEDIO descendente y  *
+001060*  escribe el detalle mas el promedio general del grupo.     *
+001070*----------------------------------------------------------*
+001080 2000-GENERAR-REPORTE.
+001090     SORT WORK-FILE
+001100         ON DESCENDING KEY WORK-PROMEDIO
+001110         INPUT PROCEDURE IS 2100-CARGAR-ORDEN THRU 2100-EXIT
+001120         OUTPUT PROCEDURE IS 2200-IMPRIMIR-ORDEN THRU 2200-EXIT.
+001130
+001140     IF WS-TOTAL-ESTUDIANTES > ZERO
+001150         DIVIDE WS-SUMA-PROMEDIOS BY WS-TOTAL-ESTUDIANTES
+001160             GIVING WS-PROMEDIO-GENERAL ROUNDED
+001170     END-IF.
+001180     MOVE WS-PROMEDIO-GENERAL TO RPT-PROMEDIO-GRAL.
+001190     WRITE REPORTE-LINEA FROM WS-LINEA-PROMEDIO.
+001200 2000-EXIT.
+001210     EXIT.
+001220
+001230 2100-CARGAR-ORDEN.
+001240     PERFORM UNTIL WS-STU-FIN-ARCHIVO
+001250         READ ESTUDIANTE-FILE NEXT RECORD
+001260             AT END
+001270                 SET WS-STU-FIN-ARCHIVO TO TRUE
+001280             NOT AT END
+001290                 MOVE ESTUDIANTE-PROMEDIO TO WORK-PROMEDIO
+001300                 MOVE ESTUDIANTE-IDEN     TO WORK-IDEN
+001310                 MOVE ESTUDIANTE-NOMBRE   TO WORK-NOMBRE
+001320                 MOVE ESTUDIANTE-EDAD     TO WORK-EDAD
+001330                 ADD 1 TO WS-TOTAL-ESTUDIANTES
+001340                 ADD ESTUDIANTE-PROMEDIO TO WS-SUMA-PROMEDIOS
+001350                 RELEASE WORK-REC
+001360         END-READ
+001370     END-PERFORM.
+001380 2100-EXIT.
+001390     EXIT.
+001400
+001410 2200-IMPRIMIR-ORDEN.
+001420     PERFORM UNTIL FIN-DE-SORT
+001430         RETURN WORK-FILE
+001440             AT END
+001450                 SET FIN-DE-SORT TO TRUE
+001460             NOT AT END
+001470                 MOVE WORK-IDEN     TO RPT-IDEN
+001480                 MOVE WORK-NOMBRE   TO RPT-NOMBRE
+001490                 MOVE WORK-EDAD     TO RPT-EDAD
+001500                 MOVE WORK-PROMEDIO TO RPT-PROMEDIO
+001510                 WRITE REPORTE-LINEA FROM WS-LINEA-DETALLE
+001520         END-RETURN
+001530     END-PERFORM.
+001540 2200-EXIT.
+001550     EXIT.
+001560
+001570 9000-FINALIZAR.
+001580     CLOSE ESTUDIANTE-FILE.
+001590     CLOSE REPORTE-FILE.
+001600 9000-EXIT.
+001610     EXIT.
