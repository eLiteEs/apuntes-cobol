@@ -0,0 +1,57 @@
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  EDADCHK                                     *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2024-07-08.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Subrutina comun de clasificacion de edad.  Recibe la      *
+000090*  edad en EDADCHK-EDAD y devuelve la banda etaria (menor,   *
+000100*  adulto, senior), una descripcion y la categoria de        *
+000110*  servicio/descuento asociada, para que IFELSE y cualquier  *
+000120*  otro programa apliquen la misma regla de negocio.         *
+000130*----------------------------------------------------------*
+000140*  MODIFICATIONS.
+000150*  2024-07-08 JFV  Creacion inicial.
+000160*----------------------------------------------------------*
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. EDADCHK.
+000190 AUTHOR. J. FIGUEROA VEGA.
+000200 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000210 DATE-WRITTEN. 2024-07-08.
+000220 DATE-COMPILED.
+000230 
+000240 DATA DIVISION.
+000250 WORKING-STORAGE SECTION.
+000260 01  WS-LIMITE-MENOR               PIC 9(03) VALUE 018.
+000270 01  WS-LIMITE-SENIOR              PIC 9(03) VALUE 065.
+000280 
+000290 LINKAGE SECTION.
+000300 COPY EDADPARM.
+000310 
+000320 PROCEDURE DIVISION USING EDADCHK-PARM.
+000330 0000-MAINLINE.
+000340     PERFORM 1000-CLASIFICAR THRU 1000-EXIT.
+000350     GOBACK.
+000360 
+000370*----------------------------------------------------------*
+000380*  1000-CLASIFICAR - Determina la banda etaria y la          *
+000390*  categoria de servicio correspondiente.                    *
+000400*----------------------------------------------------------*
+000410 1000-CLASIFICAR.
+000420     EVALUATE TRUE
+000430         WHEN EDADCHK-EDAD < WS-LIMITE-MENOR
+000440             SET EDADCHK-MENOR TO TRUE
+000450             MOVE "MENOR DE EDAD" TO EDADCHK-DESCRIPCION
+000460             SET EDADCHK-SERV-INFANTIL TO TRUE
+000470         WHEN EDADCHK-EDAD >= WS-LIMITE-SENIOR
+000480             SET EDADCHK-SENIOR TO TRUE
+000490             MOVE "ADULTO MAYOR" TO EDADCHK-DESCRIPCION
+000500             SET EDADCHK-SERV-PREFERENTE TO TRUE
+000510         WHEN OTHER
+000520             SET EDADCHK-ADULTO TO TRUE
+000530             MOVE "ADULTO" TO EDADCHK-DESCRIPCION
+000540             SET EDADCHK-SERV-REGULAR TO TRUE
+000550     END-EVALUATE.
+000560 1000-EXIT.
+000570     EXIT.
