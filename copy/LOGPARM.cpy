@@ -0,0 +1,18 @@
+000010*----------------------------------------------------------*
+000020*  LOGPARM.CPY                                              *
+000030*  Bloque de parametros de salida de LOGIN.  Se copia en el  *
+000040*  WORKING-STORAGE de LOGIN y en el de cada programa que lo  *
+000050*  invoca con CALL, para que el llamador pueda verificar si  *
+000060*  el acceso fue concedido y con que rol, antes de ofrecer   *
+000070*  opciones de menu.                                         *
+000080*----------------------------------------------------------*
+000090* 2024-05-06 JFV  Creacion inicial.
+000100*----------------------------------------------------------*
+000110 01  LOGIN-PARM.
+000120     05  LOGIN-ACCESO                PIC X(01).
+000130         88  LOGIN-CONCEDIDO                 VALUE "S".
+000140         88  LOGIN-DENEGADO                  VALUE "N".
+000150     05  LOGIN-ROL                   PIC X(01).
+000160         88  LOGIN-ROL-ADMIN                 VALUE "A".
+000170         88  LOGIN-ROL-STAFF                 VALUE "S".
+000180         88  LOGIN-ROL-CONSULTA              VALUE "R".
