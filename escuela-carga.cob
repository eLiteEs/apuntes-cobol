@@ -0,0 +1,264 @@
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  ESCCARGA                                    *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2024-05-06.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Carga masiva de estudiantes: lee el archivo secuencial    *
+000090*  ESCLOAD y escribe/actualiza el archivo maestro indexado   *
+000100*  ESTUDIDX.  Lleva un archivo de punto de control           *
+000110*  (CARGACKP) con la cantidad de registros ya procesados,    *
+000120*  de modo que si el trabajo se interrumpe puede reanudarse  *
+000130*  sin volver a cargar lo que ya quedo aplicado.              *
+000140*  Al terminar concilia el total de registros y la suma de    *
+000150*  PROMEDIO leidos contra lo realmente aplicado/rechazado,    *
+000160*  para detectar un registro perdido antes de dar la carga    *
+000170*  por buena.                                                 *
+000180*----------------------------------------------------------*
+000190*  MODIFICATIONS.
+000200*  2024-05-06 JFV  Creacion inicial.
+000210*  2024-09-12 JFV  Conciliacion de totales de control al final
+000220*                  de la carga (registros y suma de PROMEDIO).
+000230*----------------------------------------------------------*
+000240 IDENTIFICATION DIVISION.
+000250 PROGRAM-ID. ESCCARGA.
+000260 AUTHOR. J. FIGUEROA VEGA.
+000270 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000280 DATE-WRITTEN. 2024-05-06.
+000290 DATE-COMPILED.
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT CARGA-FILE ASSIGN TO "ESCLOAD"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-CRG-STATUS.
+000370
+000380     SELECT ESTUDIANTE-FILE ASSIGN TO "ESTUDIDX"
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS ESTUDIANTE-IDEN OF ESTUDIANTE-REC-M
+000420         FILE STATUS IS WS-STU-STATUS.
+000430
+000440     SELECT CHECKPOINT-FILE ASSIGN TO "CARGACKP"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-CKP-STATUS.
+000470
+000480 DATA DIVISION.
+000490 FILE SECTION.
+000500 FD  CARGA-FILE.
+000510     COPY ESTUD.
+000520
+000530 FD  ESTUDIANTE-FILE.
+000540     COPY ESTUD REPLACING ESTUDIANTE-REC BY ESTUDIANTE-REC-M.
+000550
+000560 FD  CHECKPOINT-FILE.
+000570 01  CKP-REC.
+000580     05  CKP-CONTADOR                PIC 9(07).
+000590     05  FILLER                      PIC X(01) VALUE SPACE.
+000600     05  CKP-ULTIMO-IDEN              PIC X(05).
+000610     05  FILLER                      PIC X(01) VALUE SPACE.
+000620     05  CKP-FECHA                   PIC 9(08).
+000630
+000640 WORKING-STORAGE SECTION.
+000650 01  WS-CRG-STATUS                PIC X(02).
+000660     88  WS-CRG-OK                        VALUE "00".
+000670     88  WS-CRG-FIN-ARCHIVO                VALUE "10".
+000680
+000690 01  WS-STU-STATUS                PIC X(02).
+000700     88  WS-STU-OK                        VALUE "00".
+000710     88  WS-STU-DUPLICADO                  VALUE "22".
+000720
+000730 01  WS-CKP-STATUS                PIC X(02).
+000740     88  WS-CKP-OK                        VALUE "00".
+000750     88  WS-CKP-NO-EXISTE                  VALUE "35".
+000760
+000770 01  WS-CONTADORES.
+000780     05  WS-PUNTO-REINICIO        PIC 9(07) COMP VALUE ZERO.
+000790     05  WS-LEIDOS                PIC 9(07) COMP VALUE ZERO.
+000800     05  WS-CARGADOS              PIC 9(07) COMP VALUE ZERO.
+000810     05  WS-RECHAZADOS            PIC 9(07) COMP VALUE ZERO.
+000820     05  WS-INTERVALO-CKP         PIC 9(03) COMP VALUE 50.
+000830     05  WS-CKP-COCIENTE          PIC 9(07) COMP VALUE ZERO.
+000840     05  WS-CKP-RESIDUO           PIC 9(03) COMP VALUE ZERO.
+000850
+000860 01  WS-TOTALES-CONTROL.
+000870     05  WS-SUMA-PROMEDIO-LEIDO    PIC 9(07)V99 VALUE ZERO.
+000880     05  WS-SUMA-PROMEDIO-APLICADO PIC 9(07)V99 VALUE ZERO.
+000890     05  WS-SUMA-PROMEDIO-RECHAZADO PIC 9(07)V99 VALUE ZERO.
+000900
+000910 01  WS-SWITCHES.
+000920     05  WS-CKP-EXISTE             PIC X(01) VALUE "N".
+000930         88  HAY-PUNTO-DE-REINICIO         VALUE "S".
+000940     05  WS-TOTALES-OK             PIC X(01) VALUE "N".
+000950         88  TOTALES-CONCILIADOS          VALUE "S".
+000960
+000970 COPY ERRPARM.
+000980
+000990 PROCEDURE DIVISION.
+001000 0000-MAINLINE.
+001010     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+001020     PERFORM 2000-CARGAR-REGISTROS THRU 2000-EXIT
+001030         UNTIL WS-CRG-FIN-ARCHIVO.
+001040     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+001050     STOP RUN.
+001060
+001070*----------------------------------------------------------*
+001080*  1000-INICIALIZAR - Abre archivos y localiza el punto de   *
+001090*  reinicio dejado por una corrida anterior interrumpida.    *
+001100*----------------------------------------------------------*
+001110 1000-INICIALIZAR.
+001120     OPEN INPUT CARGA-FILE.
+001130     IF NOT WS-CRG-OK
+001135         MOVE "ESCCARGA"        TO ERRHAND-PROGRAMA
+001136         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+001137         MOVE WS-CRG-STATUS     TO ERRHAND-FILE-STATUS
+001138         SET ERRHAND-FATAL TO TRUE
+001139         MOVE "ERROR AL ABRIR ESCLOAD" TO ERRHAND-MENSAJE
+001140         CALL "ERRHAND" USING ERRHAND-PARM
+001150         STOP RUN
+001160     END-IF.
+001170
+001180     OPEN I-O ESTUDIANTE-FILE.
+001190     IF NOT WS-STU-OK
+001200         IF WS-STU-STATUS = "35"
+001210             OPEN OUTPUT ESTUDIANTE-FILE
+001220             CLOSE ESTUDIANTE-FILE
+001230             OPEN I-O ESTUDIANTE-FILE
+001240         END-IF
+001250     END-IF
+001260     IF NOT WS-STU-OK
+001265         MOVE "ESCCARGA"        TO ERRHAND-PROGRAMA
+001266         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+001267         MOVE WS-STU-STATUS     TO ERRHAND-FILE-STATUS
+001268         SET ERRHAND-FATAL TO TRUE
+001269         MOVE "ERROR AL ABRIR ESTUDIDX" TO ERRHAND-MENSAJE
+001270         CALL "ERRHAND" USING ERRHAND-PARM
+001280         STOP RUN
+001290     END-IF.
+001300
+001310     OPEN INPUT CHECKPOINT-FILE.
+001320     IF WS-CKP-OK
+001330         READ CHECKPOINT-FILE INTO CKP-REC
+001340         IF WS-CKP-OK
+001350             MOVE CKP-CONTADOR TO WS-PUNTO-REINICIO
+001360             SET HAY-PUNTO-DE-REINICIO TO TRUE
+001370         END-IF
+001380         CLOSE CHECKPOINT-FILE
+001390     END-IF.
+001400
+001410     IF HAY-PUNTO-DE-REINICIO
+001420         DISPLAY "REANUDANDO CARGA DESPUES DEL REGISTRO "
+001430             WS-PUNTO-REINICIO
+001440     END-IF.
+001450 1000-EXIT.
+001460     EXIT.
+001470
+001480*----------------------------------------------------------*
+001490*  2000-CARGAR-REGISTROS - Lee un registro de ESCLOAD; si ya *
+001500*  quedo aplicado en una corrida anterior lo salta, de lo    *
+001510*  contrario lo escribe o actualiza en ESTUDIDX.  Cada       *
+001520*  WS-INTERVALO-CKP registros graba un nuevo punto de         *
+001530*  control.                                                   *
+001540*----------------------------------------------------------*
+001550 2000-CARGAR-REGISTROS.
+001560     READ CARGA-FILE
+001570         AT END
+001580             SET WS-CRG-FIN-ARCHIVO TO TRUE
+001590         NOT AT END
+001600             ADD 1 TO WS-LEIDOS
+001610             IF WS-LEIDOS > WS-PUNTO-REINICIO
+001620                 PERFORM 2100-APLICAR-REGISTRO THRU 2100-EXIT
+001630                 DIVIDE WS-LEIDOS BY WS-INTERVALO-CKP
+001640                     GIVING WS-CKP-COCIENTE
+001650                     REMAINDER WS-CKP-RESIDUO
+001660                 IF WS-CKP-RESIDUO = ZERO
+001670                     PERFORM 2200-GRABAR-CHECKPOINT THRU 2200-EXIT
+001680                 END-IF
+001690             END-IF
+001700     END-READ.
+001710 2000-EXIT.
+001720     EXIT.
+001730
+001740 2100-APLICAR-REGISTRO.
+001750     ADD ESTUDIANTE-PROMEDIO OF ESTUDIANTE-REC
+001760         TO WS-SUMA-PROMEDIO-LEIDO.
+001770     WRITE ESTUDIANTE-REC-M FROM ESTUDIANTE-REC
+001780         INVALID KEY
+001790             REWRITE ESTUDIANTE-REC-M FROM ESTUDIANTE-REC
+001800                 INVALID KEY
+001810                     ADD 1 TO WS-RECHAZADOS
+001820                     ADD ESTUDIANTE-PROMEDIO OF ESTUDIANTE-REC
+001830                         TO WS-SUMA-PROMEDIO-RECHAZADO
+001840                     DISPLAY "RECHAZADO, ID="
+001850                         ESTUDIANTE-IDEN OF ESTUDIANTE-REC
+001860             END-REWRITE
+001870     END-WRITE.
+001880     IF WS-STU-OK
+001890         ADD 1 TO WS-CARGADOS
+001900         ADD ESTUDIANTE-PROMEDIO OF ESTUDIANTE-REC
+001910             TO WS-SUMA-PROMEDIO-APLICADO
+001920     END-IF.
+001930 2100-EXIT.
+001940     EXIT.
+001950
+001960 2200-GRABAR-CHECKPOINT.
+001970     OPEN OUTPUT CHECKPOINT-FILE.
+001980     MOVE WS-LEIDOS TO CKP-CONTADOR.
+001990     MOVE ESTUDIANTE-IDEN OF ESTUDIANTE-REC TO CKP-ULTIMO-IDEN.
+002000     ACCEPT CKP-FECHA FROM DATE YYYYMMDD.
+002010     WRITE CKP-REC.
+002020     CLOSE CHECKPOINT-FILE.
+002030 2200-EXIT.
+002040     EXIT.
+002050
+002060*----------------------------------------------------------*
+002070*  9000-FINALIZAR - Cierra archivos e imprime el resumen y   *
+002080*  limpia el punto de control: una corrida que termina bien  *
+002090*  no debe dejar un reinicio pendiente para la siguiente.     *
+002100*----------------------------------------------------------*
+002110 9000-FINALIZAR.
+002120     CLOSE CARGA-FILE.
+002130     CLOSE ESTUDIANTE-FILE.
+002140     OPEN OUTPUT CHECKPOINT-FILE.
+002150     CLOSE CHECKPOINT-FILE.
+002160
+002170     DISPLAY " ".
+002180     DISPLAY "---- RESUMEN DE CARGA ----".
+002190     DISPLAY "LEIDOS    : " WS-LEIDOS.
+002200     DISPLAY "CARGADOS  : " WS-CARGADOS.
+002210     DISPLAY "RECHAZADOS: " WS-RECHAZADOS.
+002220
+002230     PERFORM 9100-RECONCILIAR-TOTALES THRU 9100-EXIT.
+002240 9000-EXIT.
+002250     EXIT.
+002260
+002270*----------------------------------------------------------*
+002280*  9100-RECONCILIAR-TOTALES - El total de registros y la      *
+002290*  suma de PROMEDIO aplicados a ESTUDIDX mas los rechazados    *
+002300*  deben cuadrar exactamente con lo leido de ESCLOAD en esta   *
+002310*  corrida; si no cuadran se registra y la carga no se da      *
+002320*  por buena (RETURN-CODE distinto de cero para que el paso    *
+002330*  siguiente del JCL se salte).                                *
+002340*----------------------------------------------------------*
+002350 9100-RECONCILIAR-TOTALES.
+002360     IF (WS-CARGADOS + WS-RECHAZADOS) =
+002370            (WS-LEIDOS - WS-PUNTO-REINICIO)
+002380        AND WS-SUMA-PROMEDIO-APLICADO + WS-SUMA-PROMEDIO-RECHAZADO
+002390            = WS-SUMA-PROMEDIO-LEIDO
+002400         SET TOTALES-CONCILIADOS TO TRUE
+002410         DISPLAY "TOTALES DE CONTROL CONCILIADOS".
+002420
+002430     IF NOT TOTALES-CONCILIADOS
+002440         MOVE "ESCCARGA"        TO ERRHAND-PROGRAMA
+002450         MOVE "9100-RECONCILIAR-TOTALES" TO ERRHAND-PARRAFO
+002460         MOVE SPACES             TO ERRHAND-FILE-STATUS
+002470         SET ERRHAND-FATAL TO TRUE
+002480         MOVE "TOTALES DE CONTROL NO CONCILIAN EN LA CARGA"
+002490             TO ERRHAND-MENSAJE
+002500         CALL "ERRHAND" USING ERRHAND-PARM
+002510         MOVE 4 TO RETURN-CODE
+002520     END-IF.
+002530 9100-EXIT.
+002540     EXIT.
