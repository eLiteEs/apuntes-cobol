@@ -0,0 +1,15 @@
+000010*----------------------------------------------------------*
+000020*  CLIREC.CPY                                                *
+000030*  Layout del maestro de clientes CLIMAST, usado por la      *
+000040*  pantalla de consulta de cuenta (antes un simple echo de   *
+000050*  NOMBRE en userinput.cob).                                 *
+000060*----------------------------------------------------------*
+000070*  MODIFICATIONS.
+000080*  2024-07-22 JFV  Creacion inicial.
+000090*----------------------------------------------------------*
+000100 01  CLIENTE-REC.
+000110     05  CLIENTE-NOMBRE              PIC X(20).
+000120     05  CLIENTE-ESTADO              PIC X(01).
+000130         88  CLIENTE-ACTIVO                  VALUE "A".
+000140         88  CLIENTE-INACTIVO                 VALUE "I".
+000150     05  CLIENTE-SALDO               PIC S9(07)V99.
