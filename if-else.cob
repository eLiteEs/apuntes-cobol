@@ -1,16 +1,83 @@
-       identification division.
-       program-id. IFELSE.
-
-       data division.
-       working-storage section.
-       01 EDAD pic 9(2).
-
-       procedure division.
-           display "Edad: "
-           accept EDAD
-           if EDAD >= 18
-               display "Eres mayor de edad"
-           else
-              display "Eres menor de edad"
-           end-if
-           stop run.
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  IFELSE                                      *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2021-08-02.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Clasificacion de elegibilidad por edad: pide la edad,     *
+000090*  valida que sea numerica y llama a la rutina comun         *
+000100*  EDADCHK para determinar la banda etaria (menor, adulto,   *
+000110*  senior) y la categoria de servicio/descuento que aplica.  *
+000120*----------------------------------------------------------*
+000130*  MODIFICATIONS.
+000140*  2021-08-02 JFV  Version original (un solo corte en 18).
+000150*  2024-07-08 JFV  Validacion numerica del ACCEPT de EDAD;
+000160*                  bandas etarias multiples y categoria de
+000170*                  servicio via la rutina comun EDADCHK.
+000180*----------------------------------------------------------*
+000190 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. IFELSE.
+000210 AUTHOR. J. FIGUEROA VEGA.
+000220 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000230 DATE-WRITTEN. 2021-08-02.
+000240 DATE-COMPILED.
+000250 
+000260 DATA DIVISION.
+000270 WORKING-STORAGE SECTION.
+000280 01  WS-ENTRADA-EDAD               PIC X(03).
+000290 
+000300 01  WS-SWITCHES.
+000310     05  WS-EDAD-VALIDA            PIC X(01) VALUE "N".
+000320         88  EDAD-ES-VALIDA                VALUE "S".
+000330 
+000340 COPY EDADPARM.
+000350 
+000360 PROCEDURE DIVISION.
+000370 0000-MAINLINE.
+000380     PERFORM 1000-ACEPTAR-EDAD THRU 1000-EXIT
+000390         UNTIL EDAD-ES-VALIDA.
+000400     MOVE WS-ENTRADA-EDAD TO EDADCHK-EDAD.
+000410     CALL "EDADCHK" USING EDADCHK-PARM.
+000420     PERFORM 2000-MOSTRAR-RESULTADO THRU 2000-EXIT.
+000430     GOBACK.
+000440 
+000450*----------------------------------------------------------*
+000460*  1000-ACEPTAR-EDAD - Pide la edad y valida que lo tecleado *
+000470*  sea numerico antes de clasificarla.                       *
+000480*----------------------------------------------------------*
+000490 1000-ACEPTAR-EDAD.
+000500     DISPLAY "Edad: ".
+000510     ACCEPT WS-ENTRADA-EDAD.
+000520     IF WS-ENTRADA-EDAD NOT NUMERIC
+000530         DISPLAY "Edad invalida, use solo digitos"
+000540     ELSE
+000550         SET EDAD-ES-VALIDA TO TRUE
+000560     END-IF.
+000570 1000-EXIT.
+000580     EXIT.
+000590 
+000600*----------------------------------------------------------*
+000610*  2000-MOSTRAR-RESULTADO - Muestra la banda etaria y la     *
+000620*  categoria de servicio devueltas por EDADCHK.              *
+000630*----------------------------------------------------------*
+000640 2000-MOSTRAR-RESULTADO.
+000650     EVALUATE TRUE
+000660         WHEN EDADCHK-MENOR
+000670             DISPLAY "Eres menor de edad"
+000680         WHEN EDADCHK-SENIOR
+000690             DISPLAY "Eres adulto mayor"
+000700         WHEN OTHER
+000710             DISPLAY "Eres mayor de edad"
+000720     END-EVALUATE.
+000730     DISPLAY "Categoria: " EDADCHK-DESCRIPCION.
+000740     EVALUATE TRUE
+000750         WHEN EDADCHK-SERV-INFANTIL
+000760             DISPLAY "Servicio: INFANTIL (aplica descuento)"
+000770         WHEN EDADCHK-SERV-PREFERENTE
+000780             DISPLAY "Servicio: PREFERENTE (aplica descuento)"
+000790         WHEN OTHER
+000800             DISPLAY "Servicio: REGULAR"
+000810     END-EVALUATE.
+000820 2000-EXIT.
+000830     EXIT.
