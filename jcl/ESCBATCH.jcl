@@ -0,0 +1,38 @@
+//ESCBATCH JOB (ACCTNO),'CARGA DIARIA ESCUELA',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*----------------------------------------------------------------*
+//*  ESCBATCH - CORRIDA NOCTURNA DE ESCUELA                         *
+//*  PASO010 ESCCARGA  - CARGA MASIVA DE ESCLOAD HACIA ESTUDIDX      *
+//*  PASO020 ESCREPT   - LISTADO DE ESTUDIANTES POR PROMEDIO         *
+//*  PASO030 READFILES - LECTURA Y EXTRACTO INDEXADO DE READIN       *
+//*  CADA PASO SE OMITE SI ALGUN PASO ANTERIOR TERMINO CON RC        *
+//*  MAYOR O IGUAL A 4 (VER PARAMETROS COND DE CADA EXEC).           *
+//*----------------------------------------------------------------*
+//*  MODIFICATIONS.
+//*  2024-08-05 JFV  Creacion inicial.
+//*----------------------------------------------------------------*
+//PASO010  EXEC PGM=ESCCARGA
+//STEPLIB  DD DSN=COLEGIO.PRODLIB.LOAD,DISP=SHR
+//ESCLOAD  DD DSN=COLEGIO.ESCUELA.ESCLOAD,DISP=SHR
+//ESTUDIDX DD DSN=COLEGIO.ESCUELA.ESTUDIDX,DISP=SHR
+//CARGACKP DD DSN=COLEGIO.ESCUELA.CARGACKP,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//PASO020  EXEC PGM=ESCREPT,COND=(3,LT,PASO010)
+//STEPLIB  DD DSN=COLEGIO.PRODLIB.LOAD,DISP=SHR
+//ESTUDIDX DD DSN=COLEGIO.ESCUELA.ESTUDIDX,DISP=SHR
+//ESCWORK  DD DSN=&&ESCWORK,DISP=(NEW,DELETE),UNIT=SYSDA,
+//             SPACE=(CYL,(5,5))
+//ESCREPT  DD DSN=COLEGIO.ESCUELA.ESCREPT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//PASO030  EXEC PGM=READFILES,COND=((3,LT,PASO010),(3,LT,PASO020))
+//STEPLIB  DD DSN=COLEGIO.PRODLIB.LOAD,DISP=SHR
+//READIN   DD DSN=COLEGIO.ESCUELA.READIN,DISP=SHR
+//LECTWORK DD DSN=&&LECTWORK,DISP=(NEW,DELETE),UNIT=SYSDA,
+//             SPACE=(CYL,(5,5))
+//LECTIDX  DD DSN=COLEGIO.ESCUELA.LECTIDX,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+
+/*
