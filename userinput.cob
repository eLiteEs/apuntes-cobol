@@ -1,12 +1,110 @@
-       identification division.
-       program-id. VARIABLES.
-
-       data division.
-       working-storage section.
-       01 NOMBRE pic A(20).
-
-       procedure division.
-           display "nombre de usuario: ".
-           accept NOMBRE.
-           display "Hola, " NOMBRE.
-           stop run.
+000010*----------------------------------------------------------*
+000020*  PROGRAM-ID.  CLIACCT                                     *
+000030*  AUTHOR.      J. FIGUEROA VEGA                             *
+000040*  INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO                *
+000050*  DATE-WRITTEN. 2021-06-30.                                 *
+000060*  DATE-COMPILED.                                            *
+000070*----------------------------------------------------------*
+000080*  Pantalla de consulta de cuenta: pide el nombre del        *
+000090*  cliente, lo busca en el maestro de clientes CLIMAST y     *
+000100*  muestra su estado y saldo junto con el saludo.            *
+000110*----------------------------------------------------------*
+000120*  MODIFICATIONS.
+000130*  2021-06-30 JFV  Version original (solo saludo con NOMBRE).
+000140*  2024-07-22 JFV  Busqueda del cliente en CLIMAST; muestra
+000150*                  estado de cuenta y saldo.
+000160*----------------------------------------------------------*
+000170 IDENTIFICATION DIVISION.
+000180 PROGRAM-ID. CLIACCT.
+000190 AUTHOR. J. FIGUEROA VEGA.
+000200 INSTALLATION. DEPTO. DE SISTEMAS - COLEGIO.
+000210 DATE-WRITTEN. 2021-06-30.
+000220 DATE-COMPILED.
+000230 
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT CLIENTE-FILE ASSIGN TO "CLIMAST"
+000280         ORGANIZATION IS INDEXED
+000290         ACCESS MODE IS DYNAMIC
+000300         RECORD KEY IS CLIENTE-NOMBRE
+000310         FILE STATUS IS WS-CLI-STATUS.
+000320 
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  CLIENTE-FILE.
+000360     COPY CLIREC.
+000370 
+000380 WORKING-STORAGE SECTION.
+000390 01  WS-CLI-STATUS                 PIC X(02).
+000400     88  WS-CLI-OK                         VALUE "00".
+000410     88  WS-CLI-NO-ENCONTRADO               VALUE "23".
+000420 
+000430 01  NOMBRE                        PIC A(20).
+000440 
+000450 01  WS-SALDO-EDIT                 PIC -(06)9.99.
+000460
+000465 COPY ERRPARM.
+000466
+000470 PROCEDURE DIVISION.
+000480 0000-MAINLINE.
+000490     PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+000500     PERFORM 2000-CONSULTAR-CLIENTE THRU 2000-EXIT.
+000510     PERFORM 9000-FINALIZAR THRU 9000-EXIT.
+000520     STOP RUN.
+000530 
+000540*----------------------------------------------------------*
+000550*  1000-INICIALIZAR - Abre el maestro de clientes            *
+000560*----------------------------------------------------------*
+000570 1000-INICIALIZAR.
+000580     OPEN INPUT CLIENTE-FILE.
+000590     IF NOT WS-CLI-OK
+000595         MOVE "CLIACCT"        TO ERRHAND-PROGRAMA
+000596         MOVE "1000-INICIALIZAR" TO ERRHAND-PARRAFO
+000597         MOVE WS-CLI-STATUS    TO ERRHAND-FILE-STATUS
+000598         SET ERRHAND-FATAL TO TRUE
+000599         MOVE "ERROR AL ABRIR CLIMAST" TO ERRHAND-MENSAJE
+000600         CALL "ERRHAND" USING ERRHAND-PARM
+000610         STOP RUN
+000620     END-IF.
+000630 1000-EXIT.
+000640     EXIT.
+000650 
+000660*----------------------------------------------------------*
+000670*  2000-CONSULTAR-CLIENTE - Pide el nombre, lo busca en el    *
+000680*  maestro y muestra el saludo junto con la cuenta.           *
+000690*----------------------------------------------------------*
+000700 2000-CONSULTAR-CLIENTE.
+000710     DISPLAY "nombre de usuario: ".
+000720     ACCEPT NOMBRE.
+000730     DISPLAY "Hola, " NOMBRE.
+000740 
+000750     MOVE NOMBRE TO CLIENTE-NOMBRE.
+000760     READ CLIENTE-FILE
+000770         INVALID KEY
+000780             DISPLAY "No se encontro cuenta de cliente para "
+000790                 "ese nombre"
+000800         NOT INVALID KEY
+000810             PERFORM 2100-MOSTRAR-CUENTA THRU 2100-EXIT
+000820     END-READ.
+000830 2000-EXIT.
+000840     EXIT.
+000850 
+000860 2100-MOSTRAR-CUENTA.
+000870     MOVE CLIENTE-SALDO TO WS-SALDO-EDIT.
+000880     IF CLIENTE-ACTIVO
+000890         DISPLAY "Estado de cuenta: ACTIVA"
+000900     ELSE
+000910         DISPLAY "Estado de cuenta: INACTIVA"
+000920     END-IF.
+000930     DISPLAY "Saldo: " WS-SALDO-EDIT.
+000940 2100-EXIT.
+000950     EXIT.
+000960 
+000970*----------------------------------------------------------*
+000980*  9000-FINALIZAR - Cierra el maestro de clientes             *
+000990*----------------------------------------------------------*
+001000 9000-FINALIZAR.
+001010     CLOSE CLIENTE-FILE.
+001020 9000-EXIT.
+001030     EXIT.
